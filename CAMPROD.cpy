@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO EXTERNAMENTE CONFIGURAVEL DO CADASTRO DE
+      *==            PRODUTOS, NOS MESMOS MOLDES DE CAMARQ.cpy/CAMFUNC.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-PRODUTOS      PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-PROD-PADRAO   PIC X(100) VALUE
+           "C:/COBOL/DADOS/PRODUTOS.DAT.txt".
