@@ -0,0 +1,15 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: GRAVAR UM REGISTRO NA TRILHA DE AUDITORIA.
+      *==            QUEM CHAMA PREENCHE AUD-OPERACAO, AUD-ID,
+      *==            AUD-ANTES-* E AUD-DEPOIS-* ANTES DE EXECUTAR ESTE
+      *==            PARAGRAFO - AQUI SO SE ACRESCENTA A DATA/HORA E O
+      *==            OPERADOR E SE ESCREVE A LINHA.
+      *=================================================================
+       0120-REGISTRAR-AUDITORIA        SECTION.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           WRITE REG-AUDITORIA.
