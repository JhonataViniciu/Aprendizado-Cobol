@@ -0,0 +1,27 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: AREA DE COMUNICACAO COM O MODULO DATAMES, QUE
+      *==            DEVOLVE A DATA CORRENTE NO FORMATO AAAAMMDD E POR
+      *==            EXTENSO. COMPARTILHADA POR TODO PROGRAMA QUE CHAME
+      *==            CALL "DATAMES" USING ESTA AREA.
+      *==
+      *==  09/08/2026 - JV - ACRESCENTADO DTM-REF-AAAAMMDD: DATA DE
+      *==            REFERENCIA OPCIONAL. O PROGRAMA CHAMADOR PODE
+      *==            PREENCHE-LA COM UMA DATA NO FORMATO AAAAMMDD PARA
+      *==            QUE O MODULO DEVOLVA AAAAMMDD/EXTENSO DAQUELA DATA
+      *==            EM VEZ DA DATA CORRENTE DO SISTEMA; SE DEIXADA EM
+      *==            ZEROS (VALUE DEFAULT), O COMPORTAMENTO E O MESMO DE
+      *==            ANTES.
+      *==  09/08/2026 - JV - ACRESCENTADO DTM-SW-FERIADO/DTM-NOME-
+      *==            FERIADO: O MODULO AGORA INFORMA SE A DATA DEVOLVIDA
+      *==            (DTM-AAAAMMDD) CAI EM FERIADO NACIONAL FIXO.
+      *=================================================================
+       01  WRK-AREA-DATAMES.
+           05 DTM-AAAAMMDD       PIC 9(08).
+           05 DTM-EXTENSO        PIC X(32).
+           05 DTM-REF-AAAAMMDD   PIC 9(08) VALUE ZEROS.
+           05 DTM-SW-FERIADO     PIC X(01) VALUE "N".
+              88 DTM-E-FERIADO           VALUE "S".
+           05 DTM-NOME-FERIADO   PIC X(20) VALUE SPACES.
