@@ -5,6 +5,13 @@
       *== OBJETIVO: CALCULO DO FRETE USANDO EVALUATE
       *== DATA: XX/XX/20XX
       *== OBSERVAÇÕES:
+      *== 09/08/2026 - JV - ACRESCENTADO 0001-PRINCIPAL PARA ENCADEAR
+      *==            AS SECOES POR PERFORM EM VEZ DE DEIXAR O FLUXO
+      *==            CAIR DE UMA SECAO NA OUTRA POR SEQUENCIA FISICA -
+      *==            O "CAIR" SEM PERFORM FAZIA 0155-LOCALIZAR-FRETE
+      *==            SER EXECUTADA MAIS UMA VEZ APOS 0150-PROCESSA,
+      *==            ACESSANDO WRK-FRETE-PCT FORA DOS LIMITES DA
+      *==            TABELA QUANDO O ESTADO NAO ERA ENCONTRADO.
        ENVIRONMENT                   DIVISION.
        CONFIGURATION                 SECTION.
        SPECIAL-NAMES.
@@ -23,8 +30,33 @@
        77  WRK-VALOR-ED   PIC ZZ.ZZZ.ZZ9,99.
        77  WRK-FRETE-ED   PIC ZZ.ZZZ.ZZ9,99.
 
+      *--------------- TABELA DE FRETE POR UF --------------------------
+       01  WRK-TABELA-FRETE.
+           05 FILLER              PIC X(04) VALUE "SP10".
+           05 FILLER              PIC X(04) VALUE "RJ15".
+           05 FILLER              PIC X(04) VALUE "ES20".
+
+       01  WRK-TABELA-FRETE-RED REDEFINES WRK-TABELA-FRETE.
+           05 WRK-FRETE-ITEM      OCCURS 3 TIMES.
+              10 WRK-FRETE-UF     PIC X(02).
+              10 WRK-FRETE-PCT    PIC 9(02).
+
+       77  WRK-QTD-UF             PIC 9(02) VALUE 3.
+       77  WRK-IND-FRETE          PIC 9(02) VALUE ZEROS.
+       77  WRK-SW-FRETE           PIC X(01) VALUE "N".
+           88 FRETE-ACHADO                  VALUE "S".
+
+      *--------------- FRETE GRATIS A PARTIR DO VALOR MINIMO -----------
+       77  WRK-FRETE-GRATIS-MIN   PIC 9(08)99 VALUE 1000,00.
+
        PROCEDURE DIVISION.
 
+       0001-PRINCIPAL                 SECTION.
+             PERFORM 0100-RECEBE.
+             PERFORM 0150-PROCESSA.
+             PERFORM 0200-MOSTRA.
+             PERFORM 0300-FINALIZAR.
+             STOP RUN.
 
        0100-RECEBE                   SECTION.
              DISPLAY "PRODUTO "
@@ -35,29 +67,40 @@
                ACCEPT WRK-ESTADO.
 
        0150-PROCESSA                 SECTION.
+             MOVE 1   TO WRK-IND-FRETE.
+             MOVE "N" TO WRK-SW-FRETE.
 
-           EVALUATE WRK-ESTADO
-             WHEN "SP"
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-
-             WHEN "RJ"
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-
-             WHEN "ES"
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-             WHEN OTHER
-                DISPLAY "NAO ENTREGAMOS NESTE ESTADO
-             END-EVALUATE.
+             PERFORM 0155-LOCALIZAR-FRETE
+               UNTIL WRK-IND-FRETE GREATER WRK-QTD-UF
+                  OR FRETE-ACHADO.
 
+             IF FRETE-ACHADO
+                IF WRK-VALOR NOT LESS WRK-FRETE-GRATIS-MIN
+                   MOVE ZEROS TO WRK-FRETE
+                   DISPLAY "FRETE GRATIS - VALOR IGUAL OU SUPERIOR A "
+                           "R$ 1.000,00"
+                ELSE
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * WRK-FRETE-PCT(WRK-IND-FRETE) / 100
+                END-IF
+             ELSE
+                DISPLAY "NAO ENTREGAMOS NESTE ESTADO"
+             END-IF.
 
                 COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
                 MOVE WRK-VALOR  TO  WRK-VALOR-ED.
                 MOVE WRK-FRETE  TO  WRK-FRETE-ED.
 
+       0155-LOCALIZAR-FRETE           SECTION.
+             IF WRK-FRETE-UF(WRK-IND-FRETE) EQUAL WRK-ESTADO
+                SET FRETE-ACHADO TO TRUE
+             ELSE
+                ADD 1 TO WRK-IND-FRETE
+             END-IF.
+
        0200-MOSTRA                   SECTION.
              DISPLAY "VALOR FINAL " WRK-VALOR-ED.
              IF WRK-FRETE GREATER 0
                 DISPLAY "VALOR FRETE " WRK-FRETE-ED
              END-IF.
        0300-FINALIZAR                SECTION.
-            STOP RUN.
