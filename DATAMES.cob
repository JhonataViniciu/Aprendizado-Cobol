@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAMES.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: MODULO UTILITARIO QUE DEVOLVE A DATA CORRENTE DO
+      *==            SISTEMA, NO FORMATO AAAAMMDD E POR EXTENSO (DIA DE
+      *==            MES DE ANO). CHAMADO POR CALL "DATAMES" USING A
+      *==            AREA DESCRITA EM DATAMES.cpy.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WRK-DATA-SISTEMA      PIC 9(08).
+       01  WRK-DATA-REDEF REDEFINES WRK-DATA-SISTEMA.
+           05 WRK-DS-ANO         PIC 9(04).
+           05 WRK-DS-MES         PIC 9(02).
+           05 WRK-DS-DIA         PIC 9(02).
+
+       77  WRK-DIA-ED            PIC Z9.
+       77  WRK-IND-MES           PIC 9(02).
+
+       01  WRK-TABELA-MESES.
+           05 FILLER             PIC X(10) VALUE "JANEIRO   ".
+           05 FILLER             PIC X(10) VALUE "FEVEREIRO ".
+           05 FILLER             PIC X(10) VALUE "MARCO     ".
+           05 FILLER             PIC X(10) VALUE "ABRIL     ".
+           05 FILLER             PIC X(10) VALUE "MAIO      ".
+           05 FILLER             PIC X(10) VALUE "JUNHO     ".
+           05 FILLER             PIC X(10) VALUE "JULHO     ".
+           05 FILLER             PIC X(10) VALUE "AGOSTO    ".
+           05 FILLER             PIC X(10) VALUE "SETEMBRO  ".
+           05 FILLER             PIC X(10) VALUE "OUTUBRO   ".
+           05 FILLER             PIC X(10) VALUE "NOVEMBRO  ".
+           05 FILLER             PIC X(10) VALUE "DEZEMBRO  ".
+
+       01  WRK-TABELA-MESES-RED REDEFINES WRK-TABELA-MESES.
+           05 WRK-NOME-MES       PIC X(10) OCCURS 12 TIMES.
+
+      *--------------- CALENDARIO DE FERIADOS NACIONAIS FIXOS ----------
+      *== SOMENTE FERIADOS DE DATA FIXA (NAO CALCULA FERIADOS MOVEIS
+      *== COMO CARNAVAL, SEXTA-FEIRA SANTA E CORPUS CHRISTI).
+       01  WRK-TABELA-FERIADOS.
+           05 FILLER        PIC X(24) VALUE "0101ANO NOVO            ".
+           05 FILLER        PIC X(24) VALUE "0421TIRADENTES          ".
+           05 FILLER        PIC X(24) VALUE "0501DIA DO TRABALHO     ".
+           05 FILLER        PIC X(24) VALUE "0907INDEPENDENCIA       ".
+           05 FILLER        PIC X(24) VALUE "1012NOSSA SRA APARECIDA ".
+           05 FILLER        PIC X(24) VALUE "1102FINADOS             ".
+           05 FILLER        PIC X(24) VALUE "1115PROCLAMACAO REP.    ".
+           05 FILLER        PIC X(24) VALUE "1225NATAL               ".
+
+       01  WRK-TABELA-FERIADOS-RED REDEFINES WRK-TABELA-FERIADOS.
+           05 WRK-FERIADO-ITEM   OCCURS 8 TIMES.
+              10 WRK-FER-MMDD    PIC X(04).
+              10 WRK-FER-NOME    PIC X(20).
+
+       77  WRK-QTD-FERIADOS      PIC 9(02) VALUE 8.
+       77  WRK-IND-FERIADO       PIC 9(02) VALUE ZEROS.
+       77  WRK-SW-FERIADO        PIC X(01) VALUE "N".
+           88 FERIADO-ACHADO              VALUE "S".
+       77  WRK-MMDD-ATUAL         PIC X(04) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-AREA-DATAMES.
+           05 LK-AAAAMMDD        PIC 9(08).
+           05 LK-EXTENSO         PIC X(32).
+           05 LK-REF-AAAAMMDD    PIC 9(08).
+           05 LK-SW-FERIADO      PIC X(01).
+           05 LK-NOME-FERIADO    PIC X(20).
+
+       PROCEDURE DIVISION USING LK-AREA-DATAMES.
+       0000-PRINCIPAL                  SECTION.
+               IF LK-REF-AAAAMMDD EQUAL ZEROS
+                  ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD
+               ELSE
+                  MOVE LK-REF-AAAAMMDD TO WRK-DATA-SISTEMA
+               END-IF.
+               MOVE WRK-DATA-SISTEMA TO LK-AAAAMMDD.
+
+               MOVE WRK-DS-MES TO WRK-IND-MES.
+               MOVE WRK-DS-DIA TO WRK-DIA-ED.
+
+               MOVE SPACES TO LK-EXTENSO.
+               STRING WRK-DIA-ED        DELIMITED BY SIZE
+                      " DE "            DELIMITED BY SIZE
+                      WRK-NOME-MES(WRK-IND-MES) DELIMITED BY SPACE
+                      " DE "            DELIMITED BY SIZE
+                      WRK-DS-ANO        DELIMITED BY SIZE
+                 INTO LK-EXTENSO
+               END-STRING.
+
+               PERFORM 0100-VERIFICAR-FERIADO.
+
+               GOBACK.
+
+      *--------------- VERIFICA SE A DATA CAI EM FERIADO FIXO ----------
+       0100-VERIFICAR-FERIADO          SECTION.
+               MOVE WRK-DS-MES TO WRK-MMDD-ATUAL(1:2).
+               MOVE WRK-DS-DIA TO WRK-MMDD-ATUAL(3:2).
+
+               MOVE 1   TO WRK-IND-FERIADO.
+               MOVE "N" TO WRK-SW-FERIADO.
+               PERFORM 0110-LOCALIZAR-FERIADO
+                 UNTIL WRK-IND-FERIADO GREATER WRK-QTD-FERIADOS
+                    OR FERIADO-ACHADO.
+
+               IF FERIADO-ACHADO
+                  MOVE "S" TO LK-SW-FERIADO
+                  MOVE WRK-FER-NOME(WRK-IND-FERIADO) TO LK-NOME-FERIADO
+               ELSE
+                  MOVE "N" TO LK-SW-FERIADO
+                  MOVE SPACES TO LK-NOME-FERIADO
+               END-IF.
+
+       0110-LOCALIZAR-FERIADO          SECTION.
+               IF WRK-FER-MMDD(WRK-IND-FERIADO) EQUAL WRK-MMDD-ATUAL
+                  SET FERIADO-ACHADO TO TRUE
+               ELSE
+                  ADD 1 TO WRK-IND-FERIADO
+               END-IF.
