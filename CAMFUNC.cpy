@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO CONFIGURAVEL DO ARQUIVO DE FUNCIONARIOS,
+      *==            NOS MESMOS MOLDES DE CAMARQ.cpy/CAMIMP.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-FUNCIONARIOS  PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-FUNC-PADRAO   PIC X(100) VALUE
+           "C:/COBOL/DADOS/FUNCIONARIOS.DAT.txt".
