@@ -10,6 +10,18 @@ XP01  *== ALTERAÇÕES
       *== DATA: 18/10/24
       *== DESENVOLVENDO PERFORM
 XP01  *== AUTOR: JHONATA                 EMPRESA: XPTO
+XP02  *== DATA: 08/08/26
+XP02  *== INCLUI A NOTA 3 E A MEDIA PONDERADA DAS 3 NOTAS
+XP02  *== AUTOR: JHONATA                 EMPRESA: XPTO
+XP03  *== DATA: 08/08/26
+XP03  *== VALIDACAO DAS NOTAS NA FAIXA DE 0 A 10
+XP03  *== AUTOR: JHONATA                 EMPRESA: XPTO
+XP04  *== DATA: 08/08/26
+XP04  *== TRATAMENTO DA RECUPERACAO PARA MEDIA ENTRE 3 E 6
+XP04  *== AUTOR: JHONATA                 EMPRESA: XPTO
+XP05  *== DATA: 08/08/26
+XP05  *== LIMITE DE APROVACAO POR DISCIPLINA
+XP05  *== AUTOR: JHONATA                 EMPRESA: XPTO
        ENVIRONMENT                   DIVISION.
        CONFIGURATION                 SECTION.
        SPECIAL-NAMES.
@@ -21,7 +33,26 @@ XP01  *== AUTOR: JHONATA                 EMPRESA: XPTO
        77  WRK-NIVEL   PIC X(10)   VALUE SPACES.
        77  WRK-NOTA1   PIC 9(02)V99 VALUE ZEROS.
        77  WRK-NOTA2   PIC 9(02)V99 VALUE ZEROS.
+XP02   77  WRK-NOTA3   PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA   PIC 9(02)V99 VALUE ZEROS.
+XP02  *==  PESOS DA MEDIA PONDERADA (SOMAM 10)
+XP02   77  WRK-PESO1   PIC 9V99     VALUE 2,00.
+XP02   77  WRK-PESO2   PIC 9V99     VALUE 3,00.
+XP02   77  WRK-PESO3   PIC 9V99     VALUE 5,00.
+XP02   77  WRK-SOMA-PESOS PIC 99V99 VALUE 10,00.
+XP03  *==  VALIDACAO DA FAIXA DAS NOTAS (0 A 10)
+XP03   77  WRK-SW-NOTA1   PIC X(01)  VALUE "N".
+XP03      88 NOTA1-VALIDA            VALUE "S".
+XP03   77  WRK-SW-NOTA2   PIC X(01)  VALUE "N".
+XP03      88 NOTA2-VALIDA            VALUE "S".
+XP03   77  WRK-SW-NOTA3   PIC X(01)  VALUE "N".
+XP03      88 NOTA3-VALIDA            VALUE "S".
+XP04  *==  RECUPERACAO (MEDIA ENTRE 3,00 E 6,00)
+XP04   77  WRK-NOTA-REC    PIC 9(02)V99 VALUE ZEROS.
+XP04   77  WRK-MEDIA-FINAL PIC 9(02)V99 VALUE ZEROS.
+XP05  *==  LIMITE DE APROVACAO POR DISCIPLINA
+XP05   77  WRK-DISCIPLINA  PIC X(15)    VALUE SPACES.
+XP05   77  WRK-LIMITE      PIC 9V99     VALUE 6,00.
 
 
        PROCEDURE DIVISION.
@@ -35,24 +66,79 @@ XP01           STOP RUN.
        0100-INICIAR                   SECTION.
              DISPLAY "NIVEL (FUND / MEDIO )"
                ACCEPT WRK-NIVEL.
-             DISPLAY "NOTA 1 "
-               ACCEPT WRK-NOTA1
-             DISPLAY "NOTA 2 "
-               ACCEPT WRK-NOTA2.
+XP05         DISPLAY "DISCIPLINA "
+XP05           ACCEPT WRK-DISCIPLINA.
+XP05         PERFORM 0140-DEFINIR-LIMITE.
+XP03         PERFORM 0110-PEDIR-NOTA1 UNTIL NOTA1-VALIDA.
+XP03         PERFORM 0120-PEDIR-NOTA2 UNTIL NOTA2-VALIDA.
+XP03         PERFORM 0130-PEDIR-NOTA3 UNTIL NOTA3-VALIDA.
+
+XP03   0110-PEDIR-NOTA1               SECTION.
+XP03         DISPLAY "NOTA 1 (0 A 10) "
+XP03           ACCEPT WRK-NOTA1.
+XP03         IF WRK-NOTA1 NOT GREATER THAN 10,00
+XP03           SET NOTA1-VALIDA TO TRUE
+XP03         ELSE
+XP03           DISPLAY "NOTA INVALIDA - DIGITE DE 0 A 10"
+XP03         END-IF.
+
+XP03   0120-PEDIR-NOTA2               SECTION.
+XP03         DISPLAY "NOTA 2 (0 A 10) "
+XP03           ACCEPT WRK-NOTA2.
+XP03         IF WRK-NOTA2 NOT GREATER THAN 10,00
+XP03           SET NOTA2-VALIDA TO TRUE
+XP03         ELSE
+XP03           DISPLAY "NOTA INVALIDA - DIGITE DE 0 A 10"
+XP03         END-IF.
+
+XP03   0130-PEDIR-NOTA3               SECTION.
+XP03         DISPLAY "NOTA 3 (0 A 10) "
+XP03           ACCEPT WRK-NOTA3.
+XP03         IF WRK-NOTA3 NOT GREATER THAN 10,00
+XP03           SET NOTA3-VALIDA TO TRUE
+XP03         ELSE
+XP03           DISPLAY "NOTA INVALIDA - DIGITE DE 0 A 10"
+XP03         END-IF.
+
+XP05   0140-DEFINIR-LIMITE            SECTION.
+XP05         EVALUATE WRK-DISCIPLINA
+XP05           WHEN "MATEMATICA"
+XP05             MOVE 7,00 TO WRK-LIMITE
+XP05           WHEN "EDUCACAO FISICA"
+XP05             MOVE 5,00 TO WRK-LIMITE
+XP05           WHEN OTHER
+XP05             MOVE 6,00 TO WRK-LIMITE
+XP05         END-EVALUATE.
 
        0200-PROCESSAR                 SECTION.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+XP02       COMPUTE WRK-MEDIA =
+XP02           ((WRK-NOTA1 * WRK-PESO1) +
+XP02            (WRK-NOTA2 * WRK-PESO2) +
+XP02            (WRK-NOTA3 * WRK-PESO3)) / WRK-SOMA-PESOS.
 
              DISPLAY "A MEDIA... " WRK-MEDIA.
 
              EVALUATE TRUE
                WHEN WRK-MEDIA GREATER 10
                  DISPLAY "ENTRE COM NOTAS CORRETAS"
-               WHEN WRK-MEDIA GREATER 6
-
+XP05           WHEN WRK-MEDIA GREATER WRK-LIMITE
                  DISPLAY "APROVADO"
+XP04           WHEN WRK-MEDIA GREATER OR EQUAL 3
+XP04             PERFORM 0210-RECUPERACAO
                WHEN OTHER
                  DISPLAY "REPROVADO"
              END-EVALUATE.
 
+XP04   0210-RECUPERACAO              SECTION.
+XP04         DISPLAY "ALUNO DE RECUPERACAO - MEDIA " WRK-MEDIA.
+XP04         DISPLAY "NOTA DA RECUPERACAO (0 A 10) "
+XP04           ACCEPT WRK-NOTA-REC.
+XP04         COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + WRK-NOTA-REC) / 2.
+XP04         DISPLAY "MEDIA FINAL APOS RECUPERACAO " WRK-MEDIA-FINAL.
+XP04         IF WRK-MEDIA-FINAL GREATER OR EQUAL 5
+XP04           DISPLAY "APROVADO APOS RECUPERACAO"
+XP04         ELSE
+XP04           DISPLAY "REPROVADO APOS RECUPERACAO"
+XP04         END-IF.
+
        0300-FINALIZAR                SECTION.
