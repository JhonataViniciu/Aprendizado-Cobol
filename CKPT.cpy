@@ -0,0 +1,11 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DE CHECKPOINT/RESTART DA
+      *==            PESQUISA POR NOME PARCIAL DO ARQ006 - GUARDA O
+      *==            ULTIMO REG-ID PROCESSADO. CKPT-ID = ZEROS
+      *==            SIGNIFICA QUE NAO HA PESQUISA PENDENTE.
+      *=================================================================
+       01  REG-CKPT.
+           05 CKPT-ID  PIC 9(04).
