@@ -1,22 +1,55 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ001.
-      *=================================================================
-      *==  AUTOR: JHONATA VINICIUS
-      *==  CONSULTORIA: XPTO
-      *==  DATA DE CRIAÇAO: 26/10/2024
-      *==  OBJETIVO: ABERTURA DO ARQUIVO CLIENTES.DAT
-      *=================================================================
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-             SELECT CLIENTES ASSIGN TO "C:/COBOL/DADOS/CLIENTES.DAT.txt"
-               FILE STATUS IS FS-CLIENTES.
-
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  FS-CLIENTES  PIC 9(02).
-
-       PROCEDURE DIVISION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ001.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIAÇAO: 26/10/2024
+      *==  OBJETIVO: ABERTURA DO ARQUIVO CLIENTES.DAT
+      *==  08/08/2026 - AJUSTE: PASSOU A ABRIR O MESMO CAMINHO
+      *==            EXTERNAMENTE CONFIGURAVEL USADO POR TODOS OS
+      *==            PROGRAMAS DA SUITE ARQ, EM VEZ DE UM ARQUIVO
+      *==            PROPRIO (CLIENTES.DAT.txt). DECLARADA A FD QUE
+      *==            FALTAVA PARA O SELECT PODER SER COMPILADO.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+       77  FS-CLIENTES  PIC 9(02).
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN INPUT CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           DISPLAY "STATUS " FS-CLIENTES.
+
+           COPY "CAMARQP.cpy".
+       0300-FINALIZAR                  SECTION.
+               DISPLAY "FIM DE PROGRAMA ".
+               CLOSE CLIENTES.
+
+           COPY "MSGARQ.cpy".
