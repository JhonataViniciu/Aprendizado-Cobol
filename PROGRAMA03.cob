@@ -5,6 +5,9 @@
       *== OBJETIVO: VARIAVEL COM CASA DECIMAL
       *== DATA: XX/XX/20XX
       *== OBSERVA��ES:
+      *== 09/08/2026 - JV - RESULTADO NEGATIVO (ESTOURO DE SALDO) PASSA
+      *==            A GERAR UM AVISO NA TELA, EM VEZ DE SO MOSTRAR O
+      *==            VALOR COM SINAL NA EDICAO.
        ENVIRONMENT                   DIVISION.
        CONFIGURATION                 SECTION.
        SPECIAL-NAMES.
@@ -30,6 +33,9 @@
 
        0200-MOSTRA                   SECTION.
            DISPLAY "RESULTADO " WRK-RESULTADO-ED.
+           IF WRK-RESULTADO IS NEGATIVE
+              DISPLAY "ATENCAO - SALDO NEGATIVO (CHEQUE ESPECIAL)"
+           END-IF.
 
 
        0300-FINALIZAR                SECTION.
