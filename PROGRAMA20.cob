@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA20.
+      *=======================================================
+      *== AUTOR: JHONATA                 EMPRESA:XPTO
+      *== OBJETIVO: PROCESSAMENTO BATCH DAS MEDIAS E APROVACAO A
+      *==           PARTIR DO ARQUIVO DE ALUNOS.
+      *== DATA: 08/08/2026
+      *== OBSERVAÇÕES:
+      *==
+      *== 09/08/2026 - JV - ACRESCENTADA A RECUPERACAO (MEDIA ENTRE 3,00
+      *==           E WRK-LIMITE) NO LOTE, NOS MESMOS MOLDES DO
+      *==           0210-RECUPERACAO DO PROGRAMA13 INTERATIVO - A NOTA
+      *==           DE RECUPERACAO VEM DO ARQUIVO (ALU-NOTA-REC), JA
+      *==           QUE O LOTE NAO TEM ENTRADA INTERATIVA.
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO WRK-CAMINHO-ALUNOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALUNOS.
+
+           SELECT BOLETIM ASSIGN TO "C:/COBOL/DADOS/BOLETIM.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BOLETIM.
+
+           SELECT RELAPROV ASSIGN TO "C:/COBOL/DADOS/RELAPROV.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELAPROV.
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY "ALUNO.cpy".
+
+       FD  BOLETIM.
+       01  REG-BOLETIM                PIC X(80).
+
+       FD  RELAPROV.
+       01  REG-RELAPROV               PIC X(80).
+
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       WORKING-STORAGE               SECTION.
+           COPY "CAMALU.cpy".
+           COPY "CAMLOG.cpy".
+       77  FS-ALUNOS                  PIC 9(02)        VALUE ZEROS.
+       77  FS-BOLETIM                 PIC 9(02)        VALUE ZEROS.
+       77  FS-RELAPROV                PIC 9(02)        VALUE ZEROS.
+       77  FS-BATCHLOG                PIC 9(02)        VALUE ZEROS.
+
+       77  WRK-MEDIA                  PIC 9(02)V99     VALUE ZEROS.
+       77  WRK-MEDIA-FINAL             PIC 9(02)V99     VALUE ZEROS.
+       77  WRK-SITUACAO                PIC X(20)        VALUE SPACES.
+       77  WRK-LB-VALOR-NUM            PIC Z9,99        VALUE ZEROS.
+
+       01  WRK-LINHA-BOLETIM.
+           05 FILLER                  PIC X(12) VALUE SPACES.
+           05 WRK-LB-ROTULO           PIC X(10).
+           05 WRK-LB-VALOR            PIC X(20).
+
+       01  WRK-LINHA-RELAPROV.
+           05 WRK-LR-ID               PIC 9(04).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WRK-LR-NOME             PIC X(20).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WRK-LR-MEDIA            PIC ZZ,99.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WRK-LR-SITUACAO         PIC X(20).
+
+      *--------------- PESOS DA MEDIA PONDERADA (SOMAM 10) -------------
+       77  WRK-PESO1                  PIC 9V99         VALUE 2,00.
+       77  WRK-PESO2                  PIC 9V99         VALUE 3,00.
+       77  WRK-PESO3                  PIC 9V99         VALUE 5,00.
+       77  WRK-SOMA-PESOS             PIC 99V99        VALUE 10,00.
+
+      *--------------- LIMITE DE APROVACAO POR DISCIPLINA --------------
+       77  WRK-LIMITE                 PIC 9V99         VALUE 6,00.
+
+      *---------------------- ACUMULADORES -----------------------------
+       77  WRK-ACUM-ALUNOS            PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-APROVADOS         PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-REPROVADOS        PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 STOP RUN.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0109-OBTER-CAMINHO-ALUNOS.
+           OPEN INPUT ALUNOS.
+
+           IF FS-ALUNOS NOT EQUAL 0
+             DISPLAY "ARQUIVO DE ALUNOS NAO FOI ABERTO "
+                     "CORRETAMENTE - STATUS " FS-ALUNOS
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT BOLETIM.
+
+           IF FS-BOLETIM NOT EQUAL 0
+             DISPLAY "BOLETIM NAO FOI ABERTO CORRETAMENTE"
+             CLOSE ALUNOS
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT RELAPROV.
+
+           IF FS-RELAPROV NOT EQUAL 0
+             DISPLAY "RELAPROV NAO FOI ABERTO CORRETAMENTE"
+             CLOSE ALUNOS
+             CLOSE BOLETIM
+             GOBACK
+           END-IF.
+
+           MOVE "ID   NOME                 MEDIA  SITUACAO"
+             TO REG-RELAPROV.
+           WRITE REG-RELAPROV.
+
+       0200-PROCESSAR                  SECTION.
+               READ ALUNOS NEXT RECORD.
+
+               PERFORM UNTIL FS-ALUNOS NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-ALUNOS
+                 PERFORM 0215-DEFINIR-LIMITE
+                 PERFORM 0210-CALCULAR-MEDIA
+                 PERFORM 0220-EXIBIR-RESULTADO
+                 PERFORM 0230-IMPRIMIR-BOLETIM
+                 PERFORM 0240-IMPRIMIR-RELAPROV
+                 READ ALUNOS NEXT RECORD
+               END-PERFORM.
+
+           COPY "CAMALUP.cpy".
+       0215-DEFINIR-LIMITE              SECTION.
+             EVALUATE ALU-DISCIPLINA
+               WHEN "MATEMATICA"
+                 MOVE 7,00 TO WRK-LIMITE
+               WHEN "EDUCACAO FISICA"
+                 MOVE 5,00 TO WRK-LIMITE
+               WHEN OTHER
+                 MOVE 6,00 TO WRK-LIMITE
+             END-EVALUATE.
+
+       0210-CALCULAR-MEDIA             SECTION.
+             COMPUTE WRK-MEDIA =
+                 ((ALU-NOTA1 * WRK-PESO1) +
+                  (ALU-NOTA2 * WRK-PESO2) +
+                  (ALU-NOTA3 * WRK-PESO3)) / WRK-SOMA-PESOS.
+
+       0220-EXIBIR-RESULTADO           SECTION.
+             DISPLAY "ALUNO " ALU-ID " " ALU-NOME
+                     " MEDIA " WRK-MEDIA.
+
+             EVALUATE TRUE
+               WHEN WRK-MEDIA GREATER 10
+                 DISPLAY "NOTAS INVALIDAS PARA O ALUNO " ALU-ID
+                 MOVE "NOTAS INVALIDAS" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER WRK-LIMITE
+                 DISPLAY "APROVADO"
+                 MOVE "APROVADO" TO WRK-SITUACAO
+                 ADD 1 TO WRK-ACUM-APROVADOS
+               WHEN WRK-MEDIA GREATER OR EQUAL 3
+                 PERFORM 0225-RECUPERACAO
+               WHEN OTHER
+                 DISPLAY "REPROVADO"
+                 MOVE "REPROVADO" TO WRK-SITUACAO
+                 ADD 1 TO WRK-ACUM-REPROVADOS
+             END-EVALUATE.
+
+       0225-RECUPERACAO                SECTION.
+             DISPLAY "ALUNO " ALU-ID " DE RECUPERACAO - MEDIA "
+                     WRK-MEDIA.
+             COMPUTE WRK-MEDIA-FINAL = (WRK-MEDIA + ALU-NOTA-REC) / 2.
+             DISPLAY "MEDIA FINAL APOS RECUPERACAO " WRK-MEDIA-FINAL.
+
+             IF WRK-MEDIA-FINAL GREATER OR EQUAL 5
+               DISPLAY "APROVADO APOS RECUPERACAO"
+               MOVE "APROVADO APOS REC." TO WRK-SITUACAO
+               ADD 1 TO WRK-ACUM-APROVADOS
+             ELSE
+               DISPLAY "REPROVADO APOS RECUPERACAO"
+               MOVE "REPROVADO APOS REC." TO WRK-SITUACAO
+               ADD 1 TO WRK-ACUM-REPROVADOS
+             END-IF.
+
+       0230-IMPRIMIR-BOLETIM            SECTION.
+             MOVE SPACES TO REG-BOLETIM.
+             STRING "BOLETIM DE " ALU-NOME DELIMITED BY SIZE
+               INTO REG-BOLETIM
+             END-STRING.
+             WRITE REG-BOLETIM.
+
+             MOVE "ALUNO....." TO WRK-LB-ROTULO.
+             MOVE ALU-NOME     TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "NIVEL....." TO WRK-LB-ROTULO.
+             MOVE ALU-NIVEL    TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "NOTA 1...." TO WRK-LB-ROTULO.
+             MOVE ALU-NOTA1         TO WRK-LB-VALOR-NUM.
+             MOVE WRK-LB-VALOR-NUM  TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "NOTA 2...." TO WRK-LB-ROTULO.
+             MOVE ALU-NOTA2         TO WRK-LB-VALOR-NUM.
+             MOVE WRK-LB-VALOR-NUM  TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "NOTA 3...." TO WRK-LB-ROTULO.
+             MOVE ALU-NOTA3         TO WRK-LB-VALOR-NUM.
+             MOVE WRK-LB-VALOR-NUM  TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "DISCIPLINA" TO WRK-LB-ROTULO.
+             MOVE ALU-DISCIPLINA TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "MEDIA....." TO WRK-LB-ROTULO.
+             MOVE WRK-MEDIA         TO WRK-LB-VALOR-NUM.
+             MOVE WRK-LB-VALOR-NUM  TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE "SITUACAO.." TO WRK-LB-ROTULO.
+             MOVE WRK-SITUACAO TO WRK-LB-VALOR.
+             MOVE WRK-LINHA-BOLETIM TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+             MOVE SPACES TO REG-BOLETIM.
+             WRITE REG-BOLETIM.
+
+       0240-IMPRIMIR-RELAPROV           SECTION.
+             MOVE SPACES TO WRK-LINHA-RELAPROV.
+             MOVE ALU-ID       TO WRK-LR-ID.
+             MOVE ALU-NOME     TO WRK-LR-NOME.
+             MOVE WRK-MEDIA    TO WRK-LR-MEDIA.
+             MOVE WRK-SITUACAO TO WRK-LR-SITUACAO.
+             MOVE WRK-LINHA-RELAPROV TO REG-RELAPROV.
+             WRITE REG-RELAPROV.
+
+       0300-FINALIZAR                   SECTION.
+               CLOSE ALUNOS.
+               CLOSE BOLETIM.
+               CLOSE RELAPROV.
+               DISPLAY "ALUNOS PROCESSADOS..: " WRK-ACUM-ALUNOS.
+               DISPLAY "APROVADOS...........: " WRK-ACUM-APROVADOS.
+               DISPLAY "REPROVADOS..........: " WRK-ACUM-REPROVADOS.
+               DISPLAY "BOLETINS GRAVADOS EM "
+                       "C:/COBOL/DADOS/BOLETIM.DAT.txt".
+               DISPLAY "RELACAO DE APROVACAO EM "
+                       "C:/COBOL/DADOS/RELAPROV.DAT.txt".
+               DISPLAY "FIM DE PROGRAMA ".
+               MOVE "PROGRAMA20" TO LOG-JOB.
+               MOVE "S"          TO LOG-STATUS.
+               MOVE WRK-ACUM-ALUNOS TO LOG-QTD.
+               MOVE "BOLETINS E APROVACAO DE ALUNOS EM LOTE"
+                 TO LOG-MENSAGEM.
+               PERFORM 0130-REGISTRAR-LOG.
+
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
