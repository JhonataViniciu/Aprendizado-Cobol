@@ -0,0 +1,24 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA DAS
+      *==            GRAVACOES/ATUALIZACOES/DESATIVACOES DO ARQUIVO
+      *==            CLIENTES.DAT. UM REGISTRO POR OPERACAO, COM OS
+      *==            VALORES ANTES E DEPOIS DA ALTERACAO.
+      *=================================================================
+       01  REG-AUDITORIA.
+           05 AUD-DATA              PIC 9(08).
+           05 AUD-HORA              PIC 9(08).
+           05 AUD-OPERADOR          PIC X(20).
+           05 AUD-OPERACAO          PIC X(01).
+               88 AUD-OPERACAO-GRAVACAO     VALUE 'G'.
+               88 AUD-OPERACAO-ATUALIZACAO  VALUE 'A'.
+               88 AUD-OPERACAO-DESATIVACAO  VALUE 'D'.
+           05 AUD-ID                PIC 9(04).
+           05 AUD-ANTES-NOME        PIC X(20).
+           05 AUD-ANTES-TEL         PIC X(11).
+           05 AUD-ANTES-STATUS      PIC X(01).
+           05 AUD-DEPOIS-NOME       PIC X(20).
+           05 AUD-DEPOIS-TEL        PIC X(11).
+           05 AUD-DEPOIS-STATUS     PIC X(01).
