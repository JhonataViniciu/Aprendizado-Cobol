@@ -0,0 +1,13 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO CSV DE IMPORTACAO A
+      *==            PARTIR DE VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES
+      *==            DE CAMARQP.cpy.
+      *=================================================================
+       0107-OBTER-CAMINHO-IMPORTACAO   SECTION.
+           ACCEPT WRK-CAMINHO-IMPORTACAO FROM ENVIRONMENT "IMPCLI_CSV".
+           IF WRK-CAMINHO-IMPORTACAO EQUAL SPACES
+             MOVE WRK-CAMINHO-IMP-PADRAO TO WRK-CAMINHO-IMPORTACAO
+           END-IF.
