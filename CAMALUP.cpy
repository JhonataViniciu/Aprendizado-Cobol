@@ -0,0 +1,14 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO DE ALUNOS A PARTIR DE
+      *==            VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES DE
+      *==            CAMARQP.cpy/CAMFUNCP.cpy.
+      *=================================================================
+       0109-OBTER-CAMINHO-ALUNOS SECTION.
+           ACCEPT WRK-CAMINHO-ALUNOS FROM ENVIRONMENT
+               "ALUNOS_DAT".
+           IF WRK-CAMINHO-ALUNOS EQUAL SPACES
+             MOVE WRK-CAMINHO-ALU-PADRAO TO WRK-CAMINHO-ALUNOS
+           END-IF.
