@@ -0,0 +1,17 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO DE AUDITORIA E O
+      *==            OPERADOR A PARTIR DE VARIAVEIS DE AMBIENTE, NOS
+      *==            MESMOS MOLDES DE CAMARQP.cpy.
+      *=================================================================
+       0106-OBTER-CAMINHO-AUDITORIA    SECTION.
+           ACCEPT WRK-CAMINHO-AUDITORIA FROM ENVIRONMENT "AUDITCLI_DAT".
+           IF WRK-CAMINHO-AUDITORIA EQUAL SPACES
+             MOVE WRK-CAMINHO-AUD-PADRAO TO WRK-CAMINHO-AUDITORIA
+           END-IF.
+           ACCEPT WRK-OPERADOR FROM ENVIRONMENT "OPERADOR".
+           IF WRK-OPERADOR EQUAL SPACES
+             MOVE "DESCONHECIDO" TO WRK-OPERADOR
+           END-IF.
