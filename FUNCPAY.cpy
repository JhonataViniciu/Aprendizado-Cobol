@@ -0,0 +1,17 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE FUNCIONARIOS USADO
+      *==            PELO PROCESSAMENTO BATCH DA FOLHA DE PAGAMENTO.
+      *==
+      *==  09/08/2026 - JV - ACRESCENTADO FUNC-ADMISSAO (AAAAMMDD) PARA
+      *==            PERMITIR O RATEIO DO 13 SALARIO PELOS MESES
+      *==            TRABALHADOS NO ANO EM VEZ DE UM MES CHEIO FIXO.
+      *=================================================================
+       01  REG-FUNCIONARIO.
+           05 FUNC-ID        PIC 9(04).
+           05 FUNC-NOME      PIC X(08).
+           05 FUNC-IDADE     PIC 9(03).
+           05 FUNC-SALARIO   PIC 9(08)V99.
+           05 FUNC-ADMISSAO  PIC 9(08).
