@@ -0,0 +1,11 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO DO ARQUIVO DE AUDITORIA E IDENTIFICACAO DO
+      *==            OPERADOR, NOS MESMOS MOLDES DE CAMARQ.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-AUDITORIA  PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-AUD-PADRAO PIC X(100) VALUE
+           "C:/COBOL/DADOS/AUDITCLI.DAT.txt".
+       77  WRK-OPERADOR           PIC X(20) VALUE SPACES.
