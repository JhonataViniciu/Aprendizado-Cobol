@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA19.
+      *=======================================================
+      *== AUTOR: JHONATA                 EMPRESA:XPTO
+      *== OBJETIVO: PROCESSAMENTO BATCH DA FOLHA DE PAGAMENTO A
+      *==           PARTIR DO ARQUIVO DE FUNCIONARIOS, CALCULANDO
+      *==           IRRF/INSS/LIQUIDO E GERANDO OS HOLERITES.
+      *== DATA: 08/08/2026
+      *== OBSERVAÇÕES:
+      *== 09/08/2026 - JV - O 13 SALARIO PASSA A SER RATEADO PELOS
+      *==            MESES TRABALHADOS (FUNC-ADMISSAO ATE A DATA DO
+      *==            SISTEMA) EM VEZ DE UM MES CHEIO FIXO.
+
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO WRK-CAMINHO-FUNCIONARIOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FUNCIONARIOS.
+
+           SELECT HOLERITE ASSIGN TO "C:/COBOL/DADOS/HOLERITE.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HOLERITE.
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY "FUNCPAY.cpy".
+
+       FD  HOLERITE.
+       01  REG-HOLERITE                PIC X(80).
+
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       WORKING-STORAGE               SECTION.
+           COPY "CAMFUNC.cpy".
+           COPY "CAMLOG.cpy".
+       77  FS-FUNCIONARIOS            PIC 9(02)        VALUE ZEROS.
+       77  FS-HOLERITE                PIC 9(02)        VALUE ZEROS.
+       77  FS-BATCHLOG                PIC 9(02)        VALUE ZEROS.
+       77  WRK-MSG-ERRO               PIC X(50)        VALUE SPACES.
+
+       77  WRK-SALARIO-ED             PIC -ZZ.ZZ9,99   VALUE ZEROS.
+
+      *--------------- IRRF (TABELA PROGRESSIVA MENSAL) ---------------
+       77  WRK-IRRF-ALIQUOTA          PIC 9V999        VALUE ZEROS.
+       77  WRK-IRRF-DEDUCAO           PIC 9(06)V99     VALUE ZEROS.
+       77  WRK-IRRF-VALOR             PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-IRRF-VALOR-ED          PIC -ZZ.ZZ9,99   VALUE ZEROS.
+
+      *--------------- INSS (TABELA PROGRESSIVA MENSAL) ---------------
+       77  WRK-INSS-BASE              PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-INSS-VALOR             PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-INSS-VALOR-ED          PIC ZZ.ZZ9,99    VALUE ZEROS.
+
+      *--------------- LIQUIDO E LAYOUT DO HOLERITE -------------------
+       77  WRK-LIQUIDO                PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-LIQUIDO-ED             PIC -ZZ.ZZ9,99   VALUE ZEROS.
+
+      *--------------- 13 SALARIO (DECIMO TERCEIRO) -------------------
+       01  WRK-DATA-SISTEMA           PIC 9(08)        VALUE ZEROS.
+       01  WRK-DATA-SISTEMA-RED REDEFINES WRK-DATA-SISTEMA.
+           05 WRK-DTS-ANO             PIC 9(04).
+           05 WRK-DTS-MES             PIC 9(02).
+           05 WRK-DTS-DIA             PIC 9(02).
+       01  WRK-ADMISSAO               PIC 9(08)        VALUE ZEROS.
+       01  WRK-ADMISSAO-RED REDEFINES WRK-ADMISSAO.
+           05 WRK-ADM-ANO             PIC 9(04).
+           05 WRK-ADM-MES             PIC 9(02).
+           05 WRK-ADM-DIA             PIC 9(02).
+       77  WRK-MESES-TRABALHADOS      PIC 9(02)        VALUE ZEROS.
+       77  WRK-DECIMO-BRUTO           PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-DECIMO-BRUTO-ED        PIC -ZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-DECIMO-IRRF-VALOR      PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-DECIMO-IRRF-ED         PIC -ZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-DECIMO-INSS-VALOR      PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-DECIMO-INSS-ED         PIC -ZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-DECIMO-LIQUIDO         PIC 9(08)V99     VALUE ZEROS.
+       77  WRK-DECIMO-LIQUIDO-ED      PIC -ZZ.ZZ9,99   VALUE ZEROS.
+
+       01  WRK-LINHA-HOLERITE.
+           05 FILLER                  PIC X(12) VALUE SPACES.
+           05 WRK-LH-ROTULO           PIC X(10).
+           05 WRK-LH-VALOR            PIC X(15).
+
+      *---------------------- ACUMULADORES -----------------------------
+       77  WRK-ACUM-FUNC              PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 STOP RUN.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0109-OBTER-CAMINHO-FUNCIONARIOS.
+           OPEN INPUT FUNCIONARIOS .
+
+           IF FS-FUNCIONARIOS NOT EQUAL 0
+             DISPLAY "ARQUIVO DE FUNCIONARIOS NAO FOI ABERTO "
+                     "CORRETAMENTE - STATUS " FS-FUNCIONARIOS
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT HOLERITE .
+
+           IF FS-HOLERITE NOT EQUAL 0
+             DISPLAY "HOLERITE NAO FOI ABERTO CORRETAMENTE"
+             CLOSE FUNCIONARIOS
+             GOBACK
+           END-IF.
+
+       0200-PROCESSAR                  SECTION.
+               READ FUNCIONARIOS NEXT RECORD.
+
+               PERFORM UNTIL FS-FUNCIONARIOS NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-FUNC
+                 PERFORM 0210-CALCULAR-FOLHA
+                 PERFORM 0220-IMPRIMIR-HOLERITE
+                 READ FUNCIONARIOS NEXT RECORD
+               END-PERFORM.
+
+           COPY "CAMFUNCP.cpy".
+       0210-CALCULAR-FOLHA             SECTION.
+             MOVE FUNC-SALARIO TO WRK-SALARIO-ED.
+
+             EVALUATE TRUE
+               WHEN FUNC-SALARIO IS LESS THAN OR EQUAL TO 2112,00
+                 MOVE ZEROS             TO WRK-IRRF-ALIQUOTA
+                 MOVE ZEROS             TO WRK-IRRF-DEDUCAO
+               WHEN FUNC-SALARIO IS LESS THAN OR EQUAL TO 2826,65
+                 MOVE 0,075              TO WRK-IRRF-ALIQUOTA
+                 MOVE 158,40             TO WRK-IRRF-DEDUCAO
+               WHEN FUNC-SALARIO IS LESS THAN OR EQUAL TO 3751,05
+                 MOVE 0,15               TO WRK-IRRF-ALIQUOTA
+                 MOVE 370,40             TO WRK-IRRF-DEDUCAO
+               WHEN FUNC-SALARIO IS LESS THAN OR EQUAL TO 4664,68
+                 MOVE 0,225              TO WRK-IRRF-ALIQUOTA
+                 MOVE 651,73             TO WRK-IRRF-DEDUCAO
+               WHEN OTHER
+                 MOVE 0,275              TO WRK-IRRF-ALIQUOTA
+                 MOVE 884,96             TO WRK-IRRF-DEDUCAO
+             END-EVALUATE.
+
+             COMPUTE WRK-IRRF-VALOR =
+                 (FUNC-SALARIO * WRK-IRRF-ALIQUOTA) - WRK-IRRF-DEDUCAO.
+
+             IF WRK-IRRF-VALOR IS LESS THAN ZEROS
+               MOVE ZEROS TO WRK-IRRF-VALOR
+             END-IF.
+
+             MOVE WRK-IRRF-VALOR TO WRK-IRRF-VALOR-ED.
+
+             IF FUNC-SALARIO IS GREATER THAN 7786,02
+               MOVE 7786,02 TO WRK-INSS-BASE
+             ELSE
+               MOVE FUNC-SALARIO TO WRK-INSS-BASE
+             END-IF.
+
+             EVALUATE TRUE
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 1412,00
+                 COMPUTE WRK-INSS-VALOR =
+                     WRK-INSS-BASE * 0,075
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 2666,68
+                 COMPUTE WRK-INSS-VALOR =
+                     (1412,00 * 0,075) +
+                     ((WRK-INSS-BASE - 1412,00) * 0,09)
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 4000,03
+                 COMPUTE WRK-INSS-VALOR =
+                     (1412,00 * 0,075) + (1254,68 * 0,09) +
+                     ((WRK-INSS-BASE - 2666,68) * 0,12)
+               WHEN OTHER
+                 COMPUTE WRK-INSS-VALOR =
+                     (1412,00 * 0,075) + (1254,68 * 0,09) +
+                     (1333,35 * 0,12) +
+                     ((WRK-INSS-BASE - 4000,03) * 0,14)
+             END-EVALUATE.
+
+             MOVE WRK-INSS-VALOR TO WRK-INSS-VALOR-ED.
+
+             COMPUTE WRK-LIQUIDO =
+                 FUNC-SALARIO - WRK-IRRF-VALOR - WRK-INSS-VALOR.
+             MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+
+             MOVE FUNC-ADMISSAO TO WRK-ADMISSAO.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             PERFORM 0215-CALCULAR-MESES-TRABALHADOS.
+
+             COMPUTE WRK-DECIMO-BRUTO ROUNDED =
+                 (FUNC-SALARIO * WRK-MESES-TRABALHADOS) / 12.
+             MOVE WRK-DECIMO-BRUTO TO WRK-DECIMO-BRUTO-ED.
+
+             EVALUATE TRUE
+               WHEN WRK-DECIMO-BRUTO IS LESS THAN OR EQUAL TO 2112,00
+                 MOVE ZEROS             TO WRK-IRRF-ALIQUOTA
+                 MOVE ZEROS             TO WRK-IRRF-DEDUCAO
+               WHEN WRK-DECIMO-BRUTO IS LESS THAN OR EQUAL TO 2826,65
+                 MOVE 0,075              TO WRK-IRRF-ALIQUOTA
+                 MOVE 158,40             TO WRK-IRRF-DEDUCAO
+               WHEN WRK-DECIMO-BRUTO IS LESS THAN OR EQUAL TO 3751,05
+                 MOVE 0,15               TO WRK-IRRF-ALIQUOTA
+                 MOVE 370,40             TO WRK-IRRF-DEDUCAO
+               WHEN WRK-DECIMO-BRUTO IS LESS THAN OR EQUAL TO 4664,68
+                 MOVE 0,225              TO WRK-IRRF-ALIQUOTA
+                 MOVE 651,73             TO WRK-IRRF-DEDUCAO
+               WHEN OTHER
+                 MOVE 0,275              TO WRK-IRRF-ALIQUOTA
+                 MOVE 884,96             TO WRK-IRRF-DEDUCAO
+             END-EVALUATE.
+
+             COMPUTE WRK-DECIMO-IRRF-VALOR =
+                 (WRK-DECIMO-BRUTO * WRK-IRRF-ALIQUOTA)
+                 - WRK-IRRF-DEDUCAO.
+
+             IF WRK-DECIMO-IRRF-VALOR IS LESS THAN ZEROS
+               MOVE ZEROS TO WRK-DECIMO-IRRF-VALOR
+             END-IF.
+
+             MOVE WRK-DECIMO-IRRF-VALOR TO WRK-DECIMO-IRRF-ED.
+
+             IF WRK-DECIMO-BRUTO IS GREATER THAN 7786,02
+               MOVE 7786,02 TO WRK-INSS-BASE
+             ELSE
+               MOVE WRK-DECIMO-BRUTO TO WRK-INSS-BASE
+             END-IF.
+
+             EVALUATE TRUE
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 1412,00
+                 COMPUTE WRK-DECIMO-INSS-VALOR =
+                     WRK-INSS-BASE * 0,075
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 2666,68
+                 COMPUTE WRK-DECIMO-INSS-VALOR =
+                     (1412,00 * 0,075) +
+                     ((WRK-INSS-BASE - 1412,00) * 0,09)
+               WHEN WRK-INSS-BASE IS LESS THAN OR EQUAL TO 4000,03
+                 COMPUTE WRK-DECIMO-INSS-VALOR =
+                     (1412,00 * 0,075) + (1254,68 * 0,09) +
+                     ((WRK-INSS-BASE - 2666,68) * 0,12)
+               WHEN OTHER
+                 COMPUTE WRK-DECIMO-INSS-VALOR =
+                     (1412,00 * 0,075) + (1254,68 * 0,09) +
+                     (1333,35 * 0,12) +
+                     ((WRK-INSS-BASE - 4000,03) * 0,14)
+             END-EVALUATE.
+
+             MOVE WRK-DECIMO-INSS-VALOR TO WRK-DECIMO-INSS-ED.
+
+             COMPUTE WRK-DECIMO-LIQUIDO =
+                 WRK-DECIMO-BRUTO - WRK-DECIMO-IRRF-VALOR
+                                  - WRK-DECIMO-INSS-VALOR.
+             MOVE WRK-DECIMO-LIQUIDO TO WRK-DECIMO-LIQUIDO-ED.
+
+       0215-CALCULAR-MESES-TRABALHADOS SECTION.
+             COMPUTE WRK-MESES-TRABALHADOS =
+                 ((WRK-DTS-ANO - WRK-ADM-ANO) * 12)
+                 + (WRK-DTS-MES - WRK-ADM-MES) + 1.
+
+             IF WRK-MESES-TRABALHADOS IS GREATER THAN 12
+               MOVE 12 TO WRK-MESES-TRABALHADOS
+             END-IF.
+
+             IF WRK-MESES-TRABALHADOS IS LESS THAN 1
+               MOVE 1 TO WRK-MESES-TRABALHADOS
+             END-IF.
+
+       0220-IMPRIMIR-HOLERITE           SECTION.
+             MOVE SPACES TO REG-HOLERITE.
+             STRING "HOLERITE DE " FUNC-NOME DELIMITED BY SIZE
+               INTO REG-HOLERITE
+             END-STRING.
+             WRITE REG-HOLERITE.
+
+             MOVE "NOME......" TO WRK-LH-ROTULO.
+             MOVE FUNC-NOME    TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "SALARIO..." TO WRK-LH-ROTULO.
+             MOVE WRK-SALARIO-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "INSS......" TO WRK-LH-ROTULO.
+             MOVE WRK-INSS-VALOR-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "IRRF......" TO WRK-LH-ROTULO.
+             MOVE WRK-IRRF-VALOR-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "LIQUIDO..." TO WRK-LH-ROTULO.
+             MOVE WRK-LIQUIDO-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "13 BRUTO.." TO WRK-LH-ROTULO.
+             MOVE WRK-DECIMO-BRUTO-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "13 IRRF..." TO WRK-LH-ROTULO.
+             MOVE WRK-DECIMO-IRRF-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "13 INSS..." TO WRK-LH-ROTULO.
+             MOVE WRK-DECIMO-INSS-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE "13 LIQUID" TO WRK-LH-ROTULO.
+             MOVE WRK-DECIMO-LIQUIDO-ED TO WRK-LH-VALOR.
+             MOVE WRK-LINHA-HOLERITE TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+             MOVE SPACES TO REG-HOLERITE.
+             WRITE REG-HOLERITE.
+
+       0300-FINALIZAR                   SECTION.
+               CLOSE FUNCIONARIOS.
+               CLOSE HOLERITE.
+               DISPLAY "FUNCIONARIOS PROCESSADOS: " WRK-ACUM-FUNC.
+               DISPLAY "FIM DE PROGRAMA ".
+               MOVE "PROGRAMA19" TO LOG-JOB.
+               MOVE "S"          TO LOG-STATUS.
+               MOVE WRK-ACUM-FUNC TO LOG-QTD.
+               MOVE "FOLHA DE PAGAMENTO EM LOTE" TO LOG-MENSAGEM.
+               PERFORM 0130-REGISTRAR-LOG.
+
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
