@@ -0,0 +1,13 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO LOG CONSOLIDADO A PARTIR DE
+      *==            VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES DE
+      *==            CAMAUDP.cpy.
+      *=================================================================
+       0108-OBTER-CAMINHO-BATCHLOG     SECTION.
+           ACCEPT WRK-CAMINHO-BATCHLOG FROM ENVIRONMENT "BATCHLOG_DAT".
+           IF WRK-CAMINHO-BATCHLOG EQUAL SPACES
+             MOVE WRK-CAMINHO-LOG-PADRAO TO WRK-CAMINHO-BATCHLOG
+           END-IF.
