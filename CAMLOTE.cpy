@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: CAMINHO DO ARQUIVO DE LOTE DE OPERACOES ARITMETICAS
+      *==            DO PROGRAMA08, NOS MESMOS MOLDES DE CAMIMP.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-LOTE        PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-LOTE-PADRAO PIC X(100) VALUE
+           "C:/COBOL/DADOS/LOTEOPER.CSV.txt".
