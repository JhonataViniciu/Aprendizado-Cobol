@@ -0,0 +1,14 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO DE FUNCIONARIOS A
+      *==            PARTIR DE VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES
+      *==            DE CAMARQP.cpy.
+      *=================================================================
+       0109-OBTER-CAMINHO-FUNCIONARIOS SECTION.
+           ACCEPT WRK-CAMINHO-FUNCIONARIOS FROM ENVIRONMENT
+               "FUNCIONARIOS_DAT".
+           IF WRK-CAMINHO-FUNCIONARIOS EQUAL SPACES
+             MOVE WRK-CAMINHO-FUNC-PADRAO TO WRK-CAMINHO-FUNCIONARIOS
+           END-IF.
