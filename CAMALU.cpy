@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO CONFIGURAVEL DO ARQUIVO DE ALUNOS, NOS
+      *==            MESMOS MOLDES DE CAMARQ.cpy/CAMFUNC.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-ALUNOS        PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-ALU-PADRAO    PIC X(100) VALUE
+           "C:/COBOL/DADOS/ALUNOS.DAT.txt".
