@@ -9,19 +9,64 @@
        CONFIGURATION                 SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA ASSIGN TO "C:/COBOL/DADOS/TABUADA.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABUADA.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA.
+       01  REG-TABUADA  PIC X(40).
+
        WORKING-STORAGE               SECTION.
        77  WRK-NUM  PIC 9(02)  VALUE ZEROS.
        77  WRK-CONT PIC S9(02)  VALUE 1.
        77  WRK-RES  PIC 9(03)  VALUE ZEROS.
+       77  FS-TABUADA PIC 9(02) VALUE ZEROS.
+
+      *--- MODO LOTE: VARIOS NUMEROS NA MESMA EXECUCAO ---
+       77  WRK-NUM-ENTRADA PIC X(03) VALUE SPACES.
+           88 FIM-DA-ENTRADA       VALUE "FIM".
+
+      *--- OPCAO DE GRAVAR A TABUADA EM ARQUIVO DE IMPRESSAO ---
+       77  WRK-GRAVA-ARQ   PIC X(01) VALUE "N".
+           88 GRAVA-ARQUIVO        VALUE "S".
+
+       01  WRK-LINHA-TABUADA.
+           05 WRK-LT-NUM    PIC Z9.
+           05 FILLER        PIC X(03) VALUE " X ".
+           05 WRK-LT-CONT   PIC Z9.
+           05 FILLER        PIC X(03) VALUE " = ".
+           05 WRK-LT-RES    PIC ZZ9.
 
        PROCEDURE DIVISION.
+       0001-PRINCIPAL                 SECTION.
+            DISPLAY "GRAVAR A TABUADA EM ARQUIVO (S/N)? "
+              ACCEPT WRK-GRAVA-ARQ.
+            IF GRAVA-ARQUIVO
+               OPEN OUTPUT TABUADA
+               IF FS-TABUADA NOT EQUAL 0
+                  DISPLAY "ARQUIVO DA TABUADA NAO FOI ABERTO "
+                          "CORRETAMENTE - STATUS " FS-TABUADA
+                  MOVE "N" TO WRK-GRAVA-ARQ
+               END-IF
+            END-IF.
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-DA-ENTRADA.
+            IF GRAVA-ARQUIVO
+               CLOSE TABUADA
+            END-IF.
+            PERFORM 0300-FINALIZAR.
 
 
        0100-INICIALIZAR              SECTION.
-            DISPLAY "QUAL NUMERO..."
-              ACCEPT WRK-NUM.
+            DISPLAY "QUAL NUMERO (OU 'FIM' PARA ENCERRAR)..."
+              ACCEPT WRK-NUM-ENTRADA.
+            IF NOT FIM-DA-ENTRADA
+               MOVE WRK-NUM-ENTRADA(1:2) TO WRK-NUM
+            END-IF.
 
 
        0200-PROCESSAR                SECTION.
@@ -38,12 +83,23 @@
       *           ADD 1 TO WRK-CONT
       *       END-PERFORM.
       *======================= VARYING ================================
-             PERFORM VARYING WRK-CONT FROM 50 BY 1
+             PERFORM VARYING WRK-CONT FROM 1 BY 1
                        UNTIL WRK-CONT GREATER 10
                 COMPUTE WRK-RES = WRK-NUM * WRK-CONT
                 DISPLAY WRK-NUM " X " WRK-CONT " = " WRK-RES
+                IF GRAVA-ARQUIVO
+                   PERFORM 0210-GRAVAR-LINHA
+                END-IF
 
              END-PERFORM.
+             PERFORM 0100-INICIALIZAR.
+
+       0210-GRAVAR-LINHA              SECTION.
+             MOVE WRK-NUM  TO WRK-LT-NUM.
+             MOVE WRK-CONT TO WRK-LT-CONT.
+             MOVE WRK-RES  TO WRK-LT-RES.
+             MOVE WRK-LINHA-TABUADA TO REG-TABUADA.
+             WRITE REG-TABUADA.
 
        0300-FINALIZAR                SECTION.
             STOP RUN.
