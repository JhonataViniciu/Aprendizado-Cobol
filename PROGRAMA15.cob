@@ -1,46 +1,300 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-      *=======================================================
-      *== AUTOR: JHONATA                 EMPRESA:XPTO
-      *== OBJETIVO: VENDA DE PRODUTOS COM ACUMULADO
-      *== DATA: XX/XX/20XX
-      *== OBSERVA��ES:
-       ENVIRONMENT                   DIVISION.
-       CONFIGURATION                 SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE               SECTION.
-       77  WRK-PRODUTO         PIC X(30)    VALUE SPACES.
-       77  WRK-VALOR           PIC 9(05)V99 VALUE ZEROS.
-       77  WRK-VEND-ACUM       PIC 9(06)V99 VALUE ZEROS.
-       77  WRK-PROD-ACUM       PIC 9(03)    VALUE ZEROS.
-
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL                    SECTION.
-               PERFORM 0100-INICIALIZAR.
-               PERFORM 0200-PROCESSAR UNTIL WRK-VALOR EQUAL 99999.
-               PERFORM 0300-FINALIZAR.
-
-             STOP RUN.
-
-       0100-INICIALIZAR                   SECTION.
-            DISPLAY "---------------------------"
-            DISPLAY "DIGITE O PRODUTO "
-              ACCEPT WRK-PRODUTO
-            DISPLAY "DIGITE O VALOR "
-              ACCEPT WRK-VALOR.
-
-
-       0200-PROCESSAR                  SECTION.
-            COMPUTE WRK-VEND-ACUM = WRK-VEND-ACUM + WRK-VALOR
-              ADD 1 TO WRK-PROD-ACUM.
-                PERFORM 0100-INICIALIZAR.
-
-
-       0300-FINALIZAR                SECTION.
-           DISPLAY "========================="
-           DISPLAY "TOTAL DE VENDAS " WRK-VEND-ACUM
-           DISPLAY "TOTAL DE PRODUTOS " WRK-PROD-ACUM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+      *=======================================================
+      *== AUTOR: JHONATA                 EMPRESA:XPTO
+      *== OBJETIVO: VENDA DE PRODUTOS COM ACUMULADO
+      *== DATA: XX/XX/20XX
+      *== OBSERVA��ES:
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS ASSIGN TO WRK-CAMINHO-PRODUTOS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROD-CODIGO
+               FILE STATUS IS FS-PRODUTOS.
+
+           SELECT RESUMO ASSIGN TO "C:/COBOL/DADOS/RESUMOVENDAS.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESUMO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUTOS.
+           COPY "PRODUTO.cpy".
+
+       FD  RESUMO.
+       01  REG-RESUMO                 PIC X(80).
+
+       WORKING-STORAGE               SECTION.
+           COPY "CAMPROD.cpy".
+       77  FS-PRODUTOS         PIC 9(02)    VALUE ZEROS.
+       77  FS-RESUMO           PIC 9(02)    VALUE ZEROS.
+
+       77  WRK-PRODUTO         PIC X(30)    VALUE SPACES.
+       77  WRK-VALOR           PIC 9(05)V99 VALUE ZEROS.
+       77  WRK-VEND-ACUM       PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-PROD-ACUM       PIC 9(03)    VALUE ZEROS.
+
+      *--- CONSULTA AO CADASTRO DE PRODUTOS POR CODIGO ---
+       77  WRK-COD-ENTRADA     PIC X(05)    VALUE SPACES.
+           88 FIM-DA-ENTRADA                VALUE "FIM".
+       77  WRK-SW-PRODUTO      PIC X(01)    VALUE "N".
+           88 PRODUTO-ACHADO                VALUE "S".
+
+      *--- AGRUPAMENTO DOS ITENS POR NOTA ---
+       77  WRK-NUM-NOTA        PIC X(04)    VALUE SPACES.
+           88 FIM-DAS-NOTAS                 VALUE "FIM".
+       77  WRK-NOTA-ACUM       PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-NOTA-ITENS      PIC 9(03)    VALUE ZEROS.
+
+      *--- RESUMO DIARIO DE VENDAS POR PRODUTO ---
+       01  WRK-TAB-RESUMO.
+           05 WRK-RESUMO-ITEM  OCCURS 50 TIMES.
+              10 WRK-RES-CODIGO  PIC 9(05).
+              10 WRK-RES-DESCR   PIC X(30).
+              10 WRK-RES-QTD     PIC 9(05).
+              10 WRK-RES-VALOR   PIC 9(07)V99.
+
+       77  WRK-QTD-PROD-DIST   PIC 9(02)    VALUE ZEROS.
+       77  WRK-MAX-RESUMO      PIC 9(02)    VALUE 50.
+       77  WRK-IND-RESUMO      PIC 9(02)    VALUE ZEROS.
+       77  WRK-SW-RESUMO       PIC X(01)    VALUE "N".
+           88 RESUMO-ACHADO                 VALUE "S".
+       77  WRK-SW-RESUMO-REJ   PIC X(01)    VALUE "N".
+           88 RESUMO-REJEITADO               VALUE "S".
+
+       01  WRK-LINHA-RESUMO.
+           05 WRK-LR-CODIGO    PIC ZZZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LR-DESCR     PIC X(30).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LR-QTD       PIC ZZZZ9.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 WRK-LR-VALOR     PIC ZZ.ZZZ.ZZ9,99.
+
+      *--------------- FORMAS DE PAGAMENTO ACEITAS ---------------------
+       01  WRK-TABELA-FORMAS.
+           05 FILLER              PIC X(10) VALUE "DINHEIRO  ".
+           05 FILLER              PIC X(10) VALUE "CARTAO    ".
+           05 FILLER              PIC X(10) VALUE "PIX       ".
+
+       01  WRK-TABELA-FORMAS-RED REDEFINES WRK-TABELA-FORMAS.
+           05 WRK-FORMA-ITEM      PIC X(10) OCCURS 3 TIMES.
+
+       77  WRK-QTD-FORMAS         PIC 9(02) VALUE 3.
+       77  WRK-IND-FORMA          PIC 9(02) VALUE ZEROS.
+       77  WRK-SW-FORMA           PIC X(01) VALUE "N".
+           88 FORMA-ACHADA                  VALUE "S".
+
+       77  WRK-FORMA-PAGTO        PIC X(10) VALUE SPACES.
+       01  WRK-FORMA-ACUM.
+           05 WRK-FORMA-ACUM-ITEM PIC 9(07)V99 OCCURS 3 TIMES.
+       77  WRK-TOTAL-FORMAS       PIC 9(07)V99 VALUE ZEROS.
+
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                    SECTION.
+               PERFORM 0107-OBTER-CAMINHO-PRODUTOS.
+               OPEN INPUT PRODUTOS.
+
+               IF FS-PRODUTOS NOT EQUAL 0
+                 DISPLAY "CADASTRO DE PRODUTOS NAO FOI ABERTO "
+                         "CORRETAMENTE - STATUS " FS-PRODUTOS
+                 GOBACK
+               END-IF.
+
+               MOVE ZEROS TO WRK-FORMA-ACUM.
+               PERFORM 0105-LER-NOTA.
+               PERFORM 0190-PROCESSAR-NOTA UNTIL FIM-DAS-NOTAS.
+               PERFORM 0300-FINALIZAR.
+               PERFORM 0310-IMPRIMIR-RESUMO.
+
+               CLOSE PRODUTOS.
+
+             STOP RUN.
+
+           COPY "CAMPRODP.cpy".
+
+       0105-LER-NOTA                       SECTION.
+            DISPLAY "==========================="
+            DISPLAY "NUMERO DA NOTA (OU 'FIM' PARA ENCERRAR) "
+              ACCEPT WRK-NUM-NOTA.
+            IF NOT FIM-DAS-NOTAS
+               PERFORM 0107-OBTER-FORMA-PAGTO
+            END-IF.
+
+       0107-OBTER-FORMA-PAGTO              SECTION.
+            MOVE "N" TO WRK-SW-FORMA.
+            DISPLAY "FORMA DE PAGAMENTO (DINHEIRO/CARTAO/PIX) "
+              ACCEPT WRK-FORMA-PAGTO.
+            MOVE 1 TO WRK-IND-FORMA.
+            PERFORM 0108-LOCALIZAR-FORMA
+              UNTIL WRK-IND-FORMA GREATER WRK-QTD-FORMAS
+                 OR FORMA-ACHADA.
+            IF NOT FORMA-ACHADA
+               DISPLAY "FORMA DE PAGAMENTO INVALIDA"
+               PERFORM 0107-OBTER-FORMA-PAGTO
+            END-IF.
+
+       0108-LOCALIZAR-FORMA                SECTION.
+            IF WRK-FORMA-ITEM(WRK-IND-FORMA) EQUAL WRK-FORMA-PAGTO
+               SET FORMA-ACHADA TO TRUE
+            ELSE
+               ADD 1 TO WRK-IND-FORMA
+            END-IF.
+
+       0190-PROCESSAR-NOTA                 SECTION.
+            MOVE ZEROS TO WRK-NOTA-ACUM.
+            MOVE ZEROS TO WRK-NOTA-ITENS.
+            PERFORM 0100-INICIALIZAR.
+            PERFORM 0200-PROCESSAR UNTIL FIM-DA-ENTRADA.
+            ADD WRK-NOTA-ACUM TO WRK-FORMA-ACUM-ITEM(WRK-IND-FORMA).
+            PERFORM 0250-IMPRIMIR-NOTA.
+            PERFORM 0105-LER-NOTA.
+
+       0100-INICIALIZAR                   SECTION.
+            MOVE "N" TO WRK-SW-PRODUTO.
+            DISPLAY "---------------------------"
+            DISPLAY "CODIGO DO PRODUTO (OU 'FIM' PARA ENCERRAR A NOTA) "
+              ACCEPT WRK-COD-ENTRADA.
+            IF NOT FIM-DA-ENTRADA
+               PERFORM 0110-BUSCAR-PRODUTO
+                 UNTIL PRODUTO-ACHADO OR FIM-DA-ENTRADA
+            END-IF.
+
+       0110-BUSCAR-PRODUTO                SECTION.
+            MOVE WRK-COD-ENTRADA TO PROD-CODIGO.
+            READ PRODUTOS
+              INVALID KEY
+                DISPLAY "PRODUTO NAO CADASTRADO - CODIGO "
+                        WRK-COD-ENTRADA
+                DISPLAY "CODIGO DO PRODUTO (OU 'FIM' PARA ENCERRAR "
+                        "A NOTA) "
+                  ACCEPT WRK-COD-ENTRADA
+              NOT INVALID KEY
+                SET PRODUTO-ACHADO TO TRUE
+                MOVE PROD-DESCRICAO TO WRK-PRODUTO
+                MOVE PROD-VALOR     TO WRK-VALOR
+                DISPLAY "PRODUTO.: " WRK-PRODUTO
+                DISPLAY "VALOR...: " WRK-VALOR
+            END-READ.
+
+
+       0200-PROCESSAR                  SECTION.
+            COMPUTE WRK-VEND-ACUM = WRK-VEND-ACUM + WRK-VALOR
+              ADD 1 TO WRK-PROD-ACUM.
+            COMPUTE WRK-NOTA-ACUM = WRK-NOTA-ACUM + WRK-VALOR
+              ADD 1 TO WRK-NOTA-ITENS.
+            PERFORM 0210-ACUMULAR-RESUMO.
+                PERFORM 0100-INICIALIZAR.
+
+       0210-ACUMULAR-RESUMO            SECTION.
+            MOVE 1   TO WRK-IND-RESUMO.
+            MOVE "N" TO WRK-SW-RESUMO.
+            MOVE "N" TO WRK-SW-RESUMO-REJ.
+
+            PERFORM 0215-LOCALIZAR-RESUMO
+              UNTIL WRK-IND-RESUMO GREATER WRK-QTD-PROD-DIST
+                 OR RESUMO-ACHADO.
+
+            IF NOT RESUMO-ACHADO
+               IF WRK-QTD-PROD-DIST IS GREATER THAN OR EQUAL
+                                                     TO WRK-MAX-RESUMO
+                  SET RESUMO-REJEITADO TO TRUE
+                  DISPLAY "RESUMO DE PRODUTOS CHEIO (MAX "
+                          WRK-MAX-RESUMO ") - PRODUTO " PROD-CODIGO
+                          " NAO CONTABILIZADO NO RESUMO"
+               ELSE
+                  ADD 1 TO WRK-QTD-PROD-DIST
+                  MOVE WRK-QTD-PROD-DIST   TO WRK-IND-RESUMO
+                  MOVE PROD-CODIGO    TO WRK-RES-CODIGO(WRK-IND-RESUMO)
+                  MOVE WRK-PRODUTO    TO WRK-RES-DESCR(WRK-IND-RESUMO)
+                  MOVE ZEROS          TO WRK-RES-QTD(WRK-IND-RESUMO)
+                  MOVE ZEROS          TO WRK-RES-VALOR(WRK-IND-RESUMO)
+               END-IF
+            END-IF.
+
+            IF NOT RESUMO-REJEITADO
+               ADD 1       TO WRK-RES-QTD(WRK-IND-RESUMO)
+               ADD WRK-VALOR TO WRK-RES-VALOR(WRK-IND-RESUMO)
+            END-IF.
+
+       0215-LOCALIZAR-RESUMO           SECTION.
+            IF WRK-RES-CODIGO(WRK-IND-RESUMO) EQUAL PROD-CODIGO
+               SET RESUMO-ACHADO TO TRUE
+            ELSE
+               ADD 1 TO WRK-IND-RESUMO
+            END-IF.
+
+       0250-IMPRIMIR-NOTA                  SECTION.
+           DISPLAY "---------------------------"
+           DISPLAY "NOTA " WRK-NUM-NOTA " - ITENS " WRK-NOTA-ITENS
+           DISPLAY "NOTA " WRK-NUM-NOTA " - TOTAL " WRK-NOTA-ACUM
+           DISPLAY "NOTA " WRK-NUM-NOTA " - PAGTO " WRK-FORMA-PAGTO.
+
+
+       0300-FINALIZAR                SECTION.
+           DISPLAY "========================="
+           DISPLAY "TOTAL DE VENDAS " WRK-VEND-ACUM
+           DISPLAY "TOTAL DE PRODUTOS " WRK-PROD-ACUM.
+           PERFORM 0305-CONCILIAR-PAGAMENTOS.
+
+      *--- CONCILIACAO DAS VENDAS POR FORMA DE PAGAMENTO ---
+       0305-CONCILIAR-PAGAMENTOS    SECTION.
+           MOVE ZEROS TO WRK-TOTAL-FORMAS.
+           MOVE 1     TO WRK-IND-FORMA.
+           PERFORM 0307-SOMAR-FORMA
+             UNTIL WRK-IND-FORMA GREATER WRK-QTD-FORMAS.
+
+           DISPLAY "-------------------------"
+           DISPLAY "CONCILIACAO POR FORMA DE PAGAMENTO"
+           MOVE 1 TO WRK-IND-FORMA
+           PERFORM 0308-IMPRIMIR-FORMA
+             UNTIL WRK-IND-FORMA GREATER WRK-QTD-FORMAS.
+
+           IF WRK-TOTAL-FORMAS EQUAL WRK-VEND-ACUM
+              DISPLAY "CONCILIACAO OK - TOTAIS CONFEREM"
+           ELSE
+              DISPLAY "CONCILIACAO DIVERGENTE - TOTAL APURADO "
+                      WRK-TOTAL-FORMAS " x VENDAS " WRK-VEND-ACUM
+           END-IF.
+
+       0307-SOMAR-FORMA             SECTION.
+           ADD WRK-FORMA-ACUM-ITEM(WRK-IND-FORMA) TO WRK-TOTAL-FORMAS.
+           ADD 1 TO WRK-IND-FORMA.
+
+       0308-IMPRIMIR-FORMA          SECTION.
+           DISPLAY WRK-FORMA-ITEM(WRK-IND-FORMA) " "
+                   WRK-FORMA-ACUM-ITEM(WRK-IND-FORMA).
+           ADD 1 TO WRK-IND-FORMA.
+
+      *--- IMPRIME O RESUMO DIARIO DE VENDAS POR PRODUTO ---
+       0310-IMPRIMIR-RESUMO          SECTION.
+           OPEN OUTPUT RESUMO.
+
+           IF FS-RESUMO NOT EQUAL 0
+             DISPLAY "RESUMO DE VENDAS NAO FOI ABERTO "
+                     "CORRETAMENTE - STATUS " FS-RESUMO
+           ELSE
+             MOVE "RESUMO DIARIO DE VENDAS POR PRODUTO" TO REG-RESUMO
+             WRITE REG-RESUMO
+             MOVE SPACES TO REG-RESUMO
+             WRITE REG-RESUMO
+             MOVE 1 TO WRK-IND-RESUMO
+             PERFORM 0315-GRAVAR-LINHA-RESUMO
+               UNTIL WRK-IND-RESUMO GREATER WRK-QTD-PROD-DIST
+             CLOSE RESUMO
+           END-IF.
+
+       0315-GRAVAR-LINHA-RESUMO      SECTION.
+           MOVE WRK-RES-CODIGO(WRK-IND-RESUMO) TO WRK-LR-CODIGO.
+           MOVE WRK-RES-DESCR(WRK-IND-RESUMO)  TO WRK-LR-DESCR.
+           MOVE WRK-RES-QTD(WRK-IND-RESUMO)    TO WRK-LR-QTD.
+           MOVE WRK-RES-VALOR(WRK-IND-RESUMO)  TO WRK-LR-VALOR.
+           MOVE WRK-LINHA-RESUMO TO REG-RESUMO.
+           WRITE REG-RESUMO.
+           ADD 1 TO WRK-IND-RESUMO.
