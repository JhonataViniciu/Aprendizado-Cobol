@@ -0,0 +1,13 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO EXTERNAMENTE CONFIGURAVEL DO ARQUIVO
+      *==            CLIENTES.DAT, COMPARTILHADO POR TODOS OS PROGRAMAS
+      *==            DA SUITE ARQ. O VALOR VEM DA VARIAVEL DE AMBIENTE
+      *==            CLIENTES_DAT QUANDO DEFINIDA; CASO CONTRARIO, CAI
+      *==            NO CAMINHO PADRAO ABAIXO.
+      *=================================================================
+       77  WRK-CAMINHO-CLIENTES  PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-PADRAO    PIC X(100) VALUE
+           "C:/COBOL/DADOS/XXCLIENTES.DAT.txt".
