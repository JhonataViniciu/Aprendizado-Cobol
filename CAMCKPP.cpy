@@ -0,0 +1,13 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO DE CHECKPOINT A
+      *==            PARTIR DE VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES
+      *==            DE CAMARQP.cpy.
+      *=================================================================
+       0108-OBTER-CAMINHO-CKPT         SECTION.
+           ACCEPT WRK-CAMINHO-CKPT FROM ENVIRONMENT "CKPTARQ006_DAT".
+           IF WRK-CAMINHO-CKPT EQUAL SPACES
+             MOVE WRK-CAMINHO-CKPT-PADRAO TO WRK-CAMINHO-CKPT
+           END-IF.
