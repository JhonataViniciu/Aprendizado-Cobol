@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ011.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: IMPORTACAO EM LOTE DE NOVOS CLIENTES A PARTIR DE
+      *==            UM ARQUIVO CSV, REAPROVEITANDO AS MESMAS REGRAS DE
+      *==            VALIDACAO E DE CHAVE UNICA DO ARQ007 E GERANDO
+      *==            TRILHA DE AUDITORIA PARA CADA CLIENTE IMPORTADO.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO WRK-CAMINHO-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+           SELECT IMPORTACAO ASSIGN TO WRK-CAMINHO-IMPORTACAO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-IMPORTACAO.
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY "CLIENTES.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITORIA.cpy".
+       FD  IMPORTACAO.
+       01  REG-CSV                     PIC X(200).
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMAUD.cpy".
+           COPY "CAMIMP.cpy".
+           COPY "CAMLOG.cpy".
+           COPY "DATAMES.cpy".
+       77  FS-CLIENTES    PIC 9(02) VALUE ZEROS.
+       77  FS-AUDITORIA   PIC 9(02) VALUE ZEROS.
+       77  FS-IMPORTACAO  PIC 9(02) VALUE ZEROS.
+       77  FS-BATCHLOG    PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO   PIC X(50) VALUE SPACES.
+
+      *-------------------- CAMPOS DA LINHA CSV -------------------------
+       77  WRK-CSV-ID       PIC X(04) VALUE SPACES.
+       77  WRK-CSV-NOME     PIC X(20) VALUE SPACES.
+       77  WRK-CSV-TEL      PIC X(11) VALUE SPACES.
+       77  WRK-CSV-CPF      PIC X(11) VALUE SPACES.
+       77  WRK-CSV-EMAIL    PIC X(40) VALUE SPACES.
+       77  WRK-CSV-ENDERECO PIC X(40) VALUE SPACES.
+
+      *-------------------- ACUMULADORES --------------------------------
+       77  WRK-ACUM-LIDOS      PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-GRAVADOS   PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-REJEITADOS PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN I-O CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           PERFORM 0106-OBTER-CAMINHO-AUDITORIA.
+           OPEN EXTEND AUDITORIA .
+
+           IF FS-AUDITORIA NOT EQUAL 0
+             DISPLAY "ARQUIVO DE AUDITORIA NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+           PERFORM 0107-OBTER-CAMINHO-IMPORTACAO.
+           OPEN INPUT IMPORTACAO .
+
+           IF FS-IMPORTACAO NOT EQUAL 0
+             DISPLAY "ARQUIVO CSV DE IMPORTACAO NAO FOI ABERTO"
+             CLOSE CLIENTES
+             CLOSE AUDITORIA
+             GOBACK
+           END-IF.
+
+       0200-PROCESSAR                  SECTION.
+               READ IMPORTACAO NEXT RECORD.
+
+               PERFORM UNTIL FS-IMPORTACAO NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-LIDOS
+                 PERFORM 0210-TRATAR-LINHA-CSV
+                 READ IMPORTACAO NEXT RECORD
+               END-PERFORM.
+
+           COPY "CAMARQP.cpy".
+       0210-TRATAR-LINHA-CSV            SECTION.
+             UNSTRING REG-CSV DELIMITED BY ","
+               INTO WRK-CSV-ID   WRK-CSV-NOME    WRK-CSV-TEL
+                    WRK-CSV-CPF  WRK-CSV-EMAIL    WRK-CSV-ENDERECO.
+
+             IF WRK-CSV-ID IS NOT NUMERIC
+                OR WRK-CSV-NOME EQUAL SPACES
+                OR WRK-CSV-TEL IS NOT NUMERIC
+                OR WRK-CSV-CPF IS NOT NUMERIC
+               DISPLAY "LINHA REJEITADA (DADOS INVALIDOS): " REG-CSV
+               ADD 1 TO WRK-ACUM-REJEITADOS
+             ELSE
+               MOVE WRK-CSV-ID       TO REG-ID
+               MOVE WRK-CSV-NOME     TO REG-NOME
+               MOVE WRK-CSV-TEL      TO REG-TEL
+               MOVE WRK-CSV-CPF      TO REG-CPF
+               MOVE WRK-CSV-EMAIL    TO REG-EMAIL
+               MOVE WRK-CSV-ENDERECO TO REG-ENDERECO
+               MOVE 'A'              TO REG-STATUS
+               CALL "DATAMES" USING WRK-AREA-DATAMES
+               MOVE DTM-AAAAMMDD TO REG-DATA-CRIACAO
+               WRITE REG-CLIENTES
+                 INVALID KEY
+                   DISPLAY "LINHA REJEITADA (ID " REG-ID
+                           " JA CADASTRADO)"
+                   ADD 1 TO WRK-ACUM-REJEITADOS
+                 NOT INVALID KEY
+                   ADD 1 TO WRK-ACUM-GRAVADOS
+                   PERFORM 0220-AUDITAR-IMPORTACAO
+               END-WRITE
+             END-IF.
+
+       0220-AUDITAR-IMPORTACAO          SECTION.
+             MOVE 'G'        TO AUD-OPERACAO.
+             MOVE REG-ID     TO AUD-ID.
+             MOVE SPACES     TO AUD-ANTES-NOME.
+             MOVE SPACES     TO AUD-ANTES-TEL.
+             MOVE SPACES     TO AUD-ANTES-STATUS.
+             MOVE REG-NOME   TO AUD-DEPOIS-NOME.
+             MOVE REG-TEL    TO AUD-DEPOIS-TEL.
+             MOVE REG-STATUS TO AUD-DEPOIS-STATUS.
+             PERFORM 0120-REGISTRAR-AUDITORIA.
+
+           COPY "AUDITORIAP.cpy".
+           COPY "CAMIMPP.cpy".
+       0300-FINALIZAR                  SECTION.
+               CLOSE CLIENTES.
+               CLOSE AUDITORIA.
+               CLOSE IMPORTACAO.
+               DISPLAY "==================================".
+               DISPLAY "LINHAS LIDAS....... " WRK-ACUM-LIDOS.
+               DISPLAY "CLIENTES GRAVADOS.. " WRK-ACUM-GRAVADOS.
+               DISPLAY "LINHAS REJEITADAS.. " WRK-ACUM-REJEITADOS.
+               DISPLAY "FIM DE PROGRAMA ".
+               MOVE "ARQ011"      TO LOG-JOB.
+               MOVE "S"           TO LOG-STATUS.
+               MOVE WRK-ACUM-GRAVADOS TO LOG-QTD.
+               MOVE "IMPORTACAO EM LOTE DE CLIENTES" TO LOG-MENSAGEM.
+               PERFORM 0130-REGISTRAR-LOG.
+
+           COPY "CAMAUDP.cpy".
+           COPY "MSGARQ.cpy".
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
