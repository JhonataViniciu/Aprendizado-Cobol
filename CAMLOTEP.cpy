@@ -0,0 +1,13 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO ARQUIVO DE LOTE DE OPERACOES
+      *==            A PARTIR DE VARIAVEL DE AMBIENTE, NOS MESMOS MOLDES
+      *==            DE CAMIMPP.cpy.
+      *=================================================================
+       0105-OBTER-CAMINHO-LOTE         SECTION.
+           ACCEPT WRK-CAMINHO-LOTE FROM ENVIRONMENT "LOTEOPER_CSV".
+           IF WRK-CAMINHO-LOTE EQUAL SPACES
+             MOVE WRK-CAMINHO-LOTE-PADRAO TO WRK-CAMINHO-LOTE
+           END-IF.
