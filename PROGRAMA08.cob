@@ -5,13 +5,54 @@
       *== OBJETIVO: EXEMPLO DE OPERACO SOMA (SUBTRACT, MULTIPLY,
       *== DATA: XX/XX/20XX                   DIVIDE)
       *== OBSERVAÇÕES:
+      *== 08/08/2026 - JV - OPERACAO VIRA UMA OPCAO ESCOLHIDA PELO
+      *==            OPERADOR (WRK-OPCAO) EM VEZ DE UM UNICO COMPUTE
+      *==            FIXO; A DIVISAO GANHOU ON SIZE ERROR PARA NAO
+      *==            ABORTAR O PROGRAMA QUANDO O SEGUNDO NUMERO FOR 0.
+      *== 09/08/2026 - JV - ACRESCENTADO MODO DE LOTE: AS OPERACOES
+      *==            PODEM AGORA VIR DE UM ARQUIVO (OPCAO,NUM1,NUM2 POR
+      *==            LINHA) EM VEZ DE SEREM DIGITADAS UMA A UMA.
+      *== 09/08/2026 - JV - A VALIDACAO NUMERICA DE NUM1/NUM2 PASSOU A
+      *==            TOLERAR OS ESPACOS A DIREITA QUE O UNSTRING DEIXA
+      *==            EM NUMEROS COM MENOS DE 4 DIGITOS (0415-VALIDAR-
+      *==            CAMPO-LOTE); ANTES, "1,25,30" ERA REJEITADA COMO
+      *==            INVALIDA PORQUE "25  " NAO PASSAVA NO TESTE
+      *==            NUMERIC DIRETO SOBRE O CAMPO COM ESPACOS.
        ENVIRONMENT                   DIVISION.
        CONFIGURATION                 SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+           SELECT LOTE ASSIGN TO WRK-CAMINHO-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOTE.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE.
+       01  REG-LOTE            PIC X(20).
+
        WORKING-STORAGE               SECTION.
+           COPY "CAMLOTE.cpy".
+       77  FS-LOTE             PIC 9(02) VALUE ZEROS.
+       77  WRK-MODO-LOTE       PIC X(01) VALUE "N".
+           88 MODO-LOTE                  VALUE "S".
+       77  WRK-LOTE-OPCAO      PIC X(01) VALUE SPACES.
+       77  WRK-LOTE-NUM1       PIC X(04) VALUE SPACES.
+       77  WRK-LOTE-NUM2       PIC X(04) VALUE SPACES.
+       77  WRK-LOTE-CAMPO      PIC X(04) VALUE SPACES.
+       77  WRK-LOTE-CAMPO-VALIDO PIC X(01) VALUE "N".
+           88 CAMPO-LOTE-VALIDO            VALUE "S".
+       77  WRK-LOTE-NUM1-VALIDO PIC X(01) VALUE "N".
+       77  WRK-LOTE-NUM2-VALIDO PIC X(01) VALUE "N".
+       77  WRK-ACUM-LOTE       PIC 9(04) VALUE ZEROS.
+       77  WRK-OPCAO           PIC 9(01) VALUE ZEROS.
+           88 OPCAO-SOMA                 VALUE 1.
+           88 OPCAO-SUBTRACAO           VALUE 2.
+           88 OPCAO-MULTIPLICACAO       VALUE 3.
+           88 OPCAO-DIVISAO             VALUE 4.
+           88 OPCAO-MEDIA               VALUE 5.
        77  WRK-NUM1            PIC 9(04) VALUE ZEROS.
        77  WRK-NUM2            PIC 9(04) VALUE ZEROS.
        77  WRK-RES             PIC S9(09)V99 VALUE ZEROS.
@@ -21,7 +62,23 @@
        PROCEDURE DIVISION.
 
 
+       0001-PRINCIPAL                 SECTION.
+           DISPLAY "PROCESSAR A PARTIR DE ARQUIVO DE LOTE (S/N)? "
+             ACCEPT WRK-MODO-LOTE.
+           IF MODO-LOTE
+              PERFORM 0400-PROCESSAR-LOTE
+           ELSE
+              PERFORM 0100-RECEBE
+              PERFORM 0150-PROCESSA
+              PERFORM 0200-MOSTRA
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
        0100-RECEBE                   SECTION.
+           DISPLAY "ESCOLHA A OPERACAO:"
+           DISPLAY "1-SOMA 2-SUBTRACAO 3-MULTIPLICACAO "
+                   "4-DIVISAO 5-MEDIA "
+             ACCEPT WRK-OPCAO
            DISPLAY "DIGITE O PRIMEIRO NUMERO "
              ACCEPT WRK-NUM1
            DISPLAY "DIGITE O SEGUNDO NUMERO "
@@ -31,28 +88,99 @@
       *(TO) PARA ACRESCENTAR          ADD WRK-NUM1 WRK-NUM2 TO WRK-RES.
       *(GIVING)PARA INICIALIZAR OU ZERAR ADD 1   GIVING WRK-RES.
       *--------------------------ADD-------------------------------
-
-      *--------------------------MULTIPLY------------------------------
-      *         MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES.
-
-      *--------------------------SUBTRACT------------------------------
-      *         SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RES.
-
+           EVALUATE TRUE
+              WHEN OPCAO-SOMA
+                 ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RES
+              WHEN OPCAO-SUBTRACAO
+                 SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RES
+              WHEN OPCAO-MULTIPLICACAO
+                 MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES
+              WHEN OPCAO-DIVISAO
       *--------------------------DIVIDE------------------------------
-      *         DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES
-      *                 ON SIZE ERROR
-      *                      DISPLAY "ERRO - DIVISAO POR 0".
-
+                 DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RES
+                    ON SIZE ERROR
+                       DISPLAY "ERRO - DIVISAO POR 0"
+                       MOVE ZEROS TO WRK-RES
+                 END-DIVIDE
+              WHEN OPCAO-MEDIA
       *--------------------------COMPUTE------------------------------
       *          ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RES
       *          DIVIDE WRK-RES BY 2 GIVING WRK-RES.
-               COMPUTE WRK-RES = (WRK-NUM1 + WRK-NUM2) / 2.
+                 COMPUTE WRK-RES = (WRK-NUM1 + WRK-NUM2) / 2
+              WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
 
 
        0200-MOSTRA                   SECTION.
-      *         MOVE WRK-RES TO WRK-RES-ED.
-           DISPLAY "RESULTADO " WRK-RES.
+           MOVE WRK-RES TO WRK-RES-ED.
+           DISPLAY "RESULTADO " WRK-RES-ED.
+
+
+       0400-PROCESSAR-LOTE           SECTION.
+           PERFORM 0105-OBTER-CAMINHO-LOTE.
+           OPEN INPUT LOTE.
+           IF FS-LOTE NOT EQUAL 0
+              DISPLAY "ARQUIVO DE LOTE NAO FOI ABERTO CORRETAMENTE "
+                      "- STATUS " FS-LOTE
+           ELSE
+              READ LOTE NEXT RECORD
+              PERFORM UNTIL FS-LOTE NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-LOTE
+                 PERFORM 0410-TRATAR-LINHA-LOTE
+                 READ LOTE NEXT RECORD
+              END-PERFORM
+              CLOSE LOTE
+              DISPLAY "LINHAS PROCESSADAS EM LOTE: " WRK-ACUM-LOTE
+           END-IF.
+
+       0410-TRATAR-LINHA-LOTE        SECTION.
+           UNSTRING REG-LOTE DELIMITED BY ","
+             INTO WRK-LOTE-OPCAO WRK-LOTE-NUM1 WRK-LOTE-NUM2.
+
+           MOVE WRK-LOTE-NUM1 TO WRK-LOTE-CAMPO.
+           PERFORM 0415-VALIDAR-CAMPO-LOTE.
+           MOVE WRK-LOTE-CAMPO-VALIDO TO WRK-LOTE-NUM1-VALIDO.
+
+           MOVE WRK-LOTE-NUM2 TO WRK-LOTE-CAMPO.
+           PERFORM 0415-VALIDAR-CAMPO-LOTE.
+           MOVE WRK-LOTE-CAMPO-VALIDO TO WRK-LOTE-NUM2-VALIDO.
+
+           IF WRK-LOTE-OPCAO IS NOT NUMERIC
+              OR WRK-LOTE-NUM1-VALIDO NOT EQUAL "S"
+              OR WRK-LOTE-NUM2-VALIDO NOT EQUAL "S"
+              DISPLAY "LINHA REJEITADA (DADOS INVALIDOS): " REG-LOTE
+           ELSE
+              MOVE WRK-LOTE-OPCAO TO WRK-OPCAO
+              MOVE WRK-LOTE-NUM1  TO WRK-NUM1
+              MOVE WRK-LOTE-NUM2  TO WRK-NUM2
+              PERFORM 0150-PROCESSA
+              PERFORM 0200-MOSTRA
+           END-IF.
 
+      *--------------------------------------------------------------
+      *  0415-VALIDAR-CAMPO-LOTE: UM NUMERO VINDO DO UNSTRING PODE
+      *  TER DE 1 A 4 DIGITOS, FICANDO ALINHADO A ESQUERDA COM
+      *  ESPACOS SOBRANDO A DIREITA (EX.: "25  "). O TESTE NUMERIC
+      *  DIRETO REJEITARIA ESSES ESPACOS; POR ISSO SE TESTA AQUI
+      *  CADA TAMANHO POSSIVEL DE DIGITOS SEGUIDO SO DE ESPACOS.
+      *--------------------------------------------------------------
+       0415-VALIDAR-CAMPO-LOTE       SECTION.
+           MOVE "N" TO WRK-LOTE-CAMPO-VALIDO.
+           EVALUATE TRUE
+              WHEN WRK-LOTE-CAMPO(1:4) IS NUMERIC
+                 SET CAMPO-LOTE-VALIDO TO TRUE
+              WHEN WRK-LOTE-CAMPO(4:1) EQUAL SPACE
+                   AND WRK-LOTE-CAMPO(1:3) IS NUMERIC
+                 SET CAMPO-LOTE-VALIDO TO TRUE
+              WHEN WRK-LOTE-CAMPO(3:2) EQUAL "  "
+                   AND WRK-LOTE-CAMPO(1:2) IS NUMERIC
+                 SET CAMPO-LOTE-VALIDO TO TRUE
+              WHEN WRK-LOTE-CAMPO(2:3) EQUAL "   "
+                   AND WRK-LOTE-CAMPO(1:1) IS NUMERIC
+                 SET CAMPO-LOTE-VALIDO TO TRUE
+           END-EVALUATE.
 
+           COPY "CAMLOTEP.cpy".
        0300-FINALIZAR                SECTION.
             STOP RUN.
