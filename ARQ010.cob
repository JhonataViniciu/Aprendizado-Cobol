@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ010.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: GERAR RELATORIO FORMATADO E PAGINADO DOS CLIENTES
+      *==            DO ARQUIVO CLIENTES.DAT, COM CABECALHO, DATA DE
+      *==            EMISSAO, NUMERO DE PAGINA E QUEBRA DE PAGINA A
+      *==            CADA WRK-MAX-LINHAS REGISTROS.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT RELATORIO ASSIGN TO "C:/COBOL/DADOS/RELCLI.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT WRK-ORDENACAO ASSIGN TO "WRKORDCLI".
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       SD  WRK-ORDENACAO.
+       01  WRK-REG-ORD.
+           05 ORD-NOME     PIC X(20).
+           05 ORD-ID       PIC 9(04).
+           05 ORD-TEL      PIC X(11).
+           05 ORD-CPF      PIC 9(11).
+
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMLOG.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77  FS-BATCHLOG  PIC 9(02) VALUE ZEROS.
+       77  WRK-ACUM-IMPRESSOS PIC 9(06) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+       77  WRK-OPCAO-ORD PIC X(01) VALUE SPACES.
+       77  WRK-FIM-ORD   PIC X(01) VALUE "N".
+
+      *-------------------- CONTROLE DE PAGINACAO -----------------------
+       77  WRK-MAX-LINHAS  PIC 9(02) VALUE 15.
+       77  WRK-LINHAS-PAG  PIC 9(02) VALUE ZEROS.
+       77  WRK-PAGINA      PIC 9(04) VALUE ZEROS.
+       77  WRK-PAGINA-ED   PIC ZZZ9  VALUE ZEROS.
+       77  WRK-DATA-SISTEMA            PIC 9(08).
+       77  WRK-DATA-ED     PIC 9999/99/99.
+
+      *-------------------- LINHAS DO RELATORIO ---------------------------
+       01  WRK-LINHA-CABEC1.
+           05 FILLER       PIC X(10) VALUE "RELATORIO:".
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 WRK-C1-TITULO PIC X(30) VALUE
+              "LISTAGEM DE CLIENTES".
+           05 FILLER       PIC X(10) VALUE "DATA:".
+           05 WRK-C1-DATA  PIC 9999/99/99.
+           05 FILLER       PIC X(08) VALUE "PAGINA:".
+           05 WRK-C1-PAG   PIC ZZZ9.
+
+       01  WRK-LINHA-CABEC2.
+           05 FILLER       PIC X(11) VALUE "ID".
+           05 FILLER       PIC X(21) VALUE "NOME".
+           05 FILLER       PIC X(12) VALUE "TELEFONE".
+           05 FILLER       PIC X(12) VALUE "CPF".
+
+       01  WRK-LINHA-DETALHE.
+           05 WRK-D-ID     PIC 9(04).
+           05 FILLER       PIC X(07) VALUE SPACES.
+           05 WRK-D-NOME   PIC X(20).
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 WRK-D-TEL    PIC X(11).
+           05 FILLER       PIC X(01) VALUE SPACE.
+           05 WRK-D-CPF    PIC 9(11).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-SISTEMA TO WRK-DATA-ED.
+
+           OPEN INPUT CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT RELATORIO .
+
+           IF FS-RELATORIO NOT EQUAL 0
+             DISPLAY "RELATORIO NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+           DISPLAY "LISTAR EM ORDEM DE (1) ID OU (2) NOME... "
+             ACCEPT WRK-OPCAO-ORD.
+
+       0200-PROCESSAR                  SECTION.
+               EVALUATE WRK-OPCAO-ORD
+                 WHEN "2"
+                   PERFORM 0201-PROCESSAR-POR-NOME
+                 WHEN OTHER
+                   PERFORM 0202-PROCESSAR-POR-ID
+               END-EVALUATE.
+
+       0201-PROCESSAR-POR-NOME          SECTION.
+               SORT WRK-ORDENACAO ON ASCENDING KEY ORD-NOME
+                 INPUT PROCEDURE 0205-FORNECER-REGISTROS
+                 OUTPUT PROCEDURE 0206-CONSUMIR-REGISTROS.
+
+       0202-PROCESSAR-POR-ID            SECTION.
+               READ CLIENTES NEXT RECORD.
+
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 IF REG-STATUS NOT EQUAL 'I'
+                   IF WRK-LINHAS-PAG EQUAL ZEROS
+                      OR WRK-LINHAS-PAG IS GREATER THAN OR EQUAL TO
+                         WRK-MAX-LINHAS
+                     PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM 0220-IMPRIMIR-DETALHE
+                 END-IF
+                 READ CLIENTES NEXT RECORD
+               END-PERFORM.
+
+       0205-FORNECER-REGISTROS          SECTION.
+               READ CLIENTES NEXT RECORD.
+
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 IF REG-STATUS NOT EQUAL 'I'
+                   MOVE REG-NOME TO ORD-NOME
+                   MOVE REG-ID   TO ORD-ID
+                   MOVE REG-TEL  TO ORD-TEL
+                   MOVE REG-CPF  TO ORD-CPF
+                   RELEASE WRK-REG-ORD
+                 END-IF
+                 READ CLIENTES NEXT RECORD
+               END-PERFORM.
+
+       0206-CONSUMIR-REGISTROS          SECTION.
+               MOVE "N" TO WRK-FIM-ORD.
+               RETURN WRK-ORDENACAO AT END MOVE "S" TO WRK-FIM-ORD.
+
+               PERFORM UNTIL WRK-FIM-ORD EQUAL "S"
+                 IF WRK-LINHAS-PAG EQUAL ZEROS
+                    OR WRK-LINHAS-PAG IS GREATER THAN OR EQUAL TO
+                       WRK-MAX-LINHAS
+                   PERFORM 0210-IMPRIMIR-CABECALHO
+                 END-IF
+                 PERFORM 0221-IMPRIMIR-DETALHE-ORD
+                 RETURN WRK-ORDENACAO AT END MOVE "S" TO WRK-FIM-ORD
+               END-PERFORM.
+
+       0210-IMPRIMIR-CABECALHO          SECTION.
+             ADD 1 TO WRK-PAGINA.
+             MOVE WRK-PAGINA TO WRK-C1-PAG.
+             MOVE WRK-DATA-ED TO WRK-C1-DATA.
+             MOVE WRK-LINHA-CABEC1 TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             MOVE SPACES TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             MOVE WRK-LINHA-CABEC2 TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             MOVE SPACES TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             MOVE ZEROS TO WRK-LINHAS-PAG.
+
+       0220-IMPRIMIR-DETALHE            SECTION.
+             MOVE REG-ID   TO WRK-D-ID.
+             MOVE REG-NOME TO WRK-D-NOME.
+             MOVE REG-TEL  TO WRK-D-TEL.
+             MOVE REG-CPF  TO WRK-D-CPF.
+             MOVE WRK-LINHA-DETALHE TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             ADD 1 TO WRK-LINHAS-PAG.
+             ADD 1 TO WRK-ACUM-IMPRESSOS.
+
+       0221-IMPRIMIR-DETALHE-ORD        SECTION.
+             MOVE ORD-ID   TO WRK-D-ID.
+             MOVE ORD-NOME TO WRK-D-NOME.
+             MOVE ORD-TEL  TO WRK-D-TEL.
+             MOVE ORD-CPF  TO WRK-D-CPF.
+             MOVE WRK-LINHA-DETALHE TO REG-RELATORIO.
+             WRITE REG-RELATORIO.
+             ADD 1 TO WRK-LINHAS-PAG.
+             ADD 1 TO WRK-ACUM-IMPRESSOS.
+
+           COPY "CAMARQP.cpy".
+       0300-FINALIZAR                  SECTION.
+               DISPLAY "FIM DE PROGRAMA - RELATORIO GERADO EM "
+                       "C:/COBOL/DADOS/RELCLI.DAT.txt".
+               CLOSE CLIENTES.
+               CLOSE RELATORIO.
+               MOVE "ARQ010"      TO LOG-JOB.
+               MOVE "S"           TO LOG-STATUS.
+               MOVE WRK-ACUM-IMPRESSOS TO LOG-QTD.
+               MOVE "RELATORIO FORMATADO DE CLIENTES" TO LOG-MENSAGEM.
+               PERFORM 0130-REGISTRAR-LOG.
+
+           COPY "MSGARQ.cpy".
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
