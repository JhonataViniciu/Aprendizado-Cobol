@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPETEN.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: MODULO UTILITARIO QUE DEVOLVE A COMPETENCIA
+      *==            (PERIODO FISCAL AAAAMM) DE UMA DATA DE REFERENCIA,
+      *==            CHAMANDO O MODULO DATAMES PARA RESOLVER A DATA E
+      *==            APLICANDO O DIA DE CORTE DO FECHAMENTO: LANCAMENTOS
+      *==            A PARTIR DO DIA DE CORTE CAEM NA COMPETENCIA DO MES
+      *==            SEGUINTE. CHAMADO POR CALL "COMPETEN" USING A AREA
+      *==            DESCRITA EM COMPETEN.cpy.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "DATAMES.cpy".
+
+       77  WRK-DIA-CORTE          PIC 9(02) VALUE 25.
+
+       01  WRK-DATA-RESOLVIDA     PIC 9(08).
+       01  WRK-DATA-RESOLVIDA-RED REDEFINES WRK-DATA-RESOLVIDA.
+           05 WRK-DR-ANO          PIC 9(04).
+           05 WRK-DR-MES          PIC 9(02).
+           05 WRK-DR-DIA          PIC 9(02).
+
+       01  WRK-TABELA-MESES.
+           05 FILLER        PIC X(10) VALUE "JANEIRO   ".
+           05 FILLER        PIC X(10) VALUE "FEVEREIRO ".
+           05 FILLER        PIC X(10) VALUE "MARCO     ".
+           05 FILLER        PIC X(10) VALUE "ABRIL     ".
+           05 FILLER        PIC X(10) VALUE "MAIO      ".
+           05 FILLER        PIC X(10) VALUE "JUNHO     ".
+           05 FILLER        PIC X(10) VALUE "JULHO     ".
+           05 FILLER        PIC X(10) VALUE "AGOSTO    ".
+           05 FILLER        PIC X(10) VALUE "SETEMBRO  ".
+           05 FILLER        PIC X(10) VALUE "OUTUBRO   ".
+           05 FILLER        PIC X(10) VALUE "NOVEMBRO  ".
+           05 FILLER        PIC X(10) VALUE "DEZEMBRO  ".
+
+       01  WRK-TABELA-MESES-RED REDEFINES WRK-TABELA-MESES.
+           05 WRK-NOME-MES  PIC X(10) OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       01  LK-AREA-COMPETEN.
+           05 LK-REF-AAAAMMDD     PIC 9(08).
+           05 LK-AAAAMM           PIC 9(06).
+           05 LK-EXTENSO          PIC X(16).
+
+       PROCEDURE DIVISION USING LK-AREA-COMPETEN.
+       0000-PRINCIPAL                  SECTION.
+               MOVE LK-REF-AAAAMMDD TO DTM-REF-AAAAMMDD.
+               CALL "DATAMES" USING WRK-AREA-DATAMES.
+               MOVE DTM-AAAAMMDD TO WRK-DATA-RESOLVIDA.
+
+               IF WRK-DR-DIA GREATER WRK-DIA-CORTE
+                  PERFORM 0100-AVANCAR-MES
+               END-IF.
+
+               COMPUTE LK-AAAAMM = WRK-DR-ANO * 100 + WRK-DR-MES.
+
+               MOVE SPACES TO LK-EXTENSO.
+               STRING WRK-NOME-MES(WRK-DR-MES) DELIMITED BY SPACE
+                      "/"                      DELIMITED BY SIZE
+                      WRK-DR-ANO                DELIMITED BY SIZE
+                 INTO LK-EXTENSO
+               END-STRING.
+
+               GOBACK.
+
+      *--------------- AVANCA PARA A COMPETENCIA DO MES SEGUINTE -------
+       0100-AVANCAR-MES                SECTION.
+               IF WRK-DR-MES EQUAL 12
+                  MOVE 1 TO WRK-DR-MES
+                  ADD 1 TO WRK-DR-ANO
+               ELSE
+                  ADD 1 TO WRK-DR-MES
+               END-IF.
