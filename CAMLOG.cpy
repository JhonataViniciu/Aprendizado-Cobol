@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: CAMINHO DO LOG CONSOLIDADO DE EXECUCAO DOS JOBS EM
+      *==            LOTE, NOS MESMOS MOLDES DE CAMAUD.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-BATCHLOG    PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-LOG-PADRAO  PIC X(100) VALUE
+           "C:/COBOL/DADOS/BATCHLOG.DAT.txt".
