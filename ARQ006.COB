@@ -11,17 +11,26 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/COBOL/DADOS/XXCLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT CHECKPOINT ASSIGN TO WRK-CAMINHO-CKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID   PIC 9(04).
-           05 REG-NOME PIC X(20).
-           05 REG-TEL  PIC X(11).
+           COPY "CLIENTES.cpy".
+       FD  CHECKPOINT.
+           COPY "CKPT.cpy".
        WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMCKP.cpy".
+       77  FS-CKPT  PIC 9(02) VALUE ZEROS.
       *---------------------- ACUMULADORES ---------------------
 
        77  WRK-ACUM-LIDOS          PIC 9(04) VALUE ZEROS.
@@ -30,9 +39,22 @@
       *---------------------------------------------------------
 
        77  WRK-ID   PIC 9(04).
+       77  WRK-OPCAO     PIC X(01) VALUE SPACES.
+       77  WRK-TEL-PESQ  PIC X(11) VALUE SPACES.
+
+      *-------------------- PESQUISA POR NOME PARCIAL -----------
+       77  WRK-NOME-PESQ PIC X(20) VALUE SPACES.
+       77  WRK-LEN-PESQ  PIC 9(02) VALUE ZEROS.
+       77  WRK-POS       PIC 9(02) VALUE ZEROS.
+       77  WRK-LIM-POS   PIC 9(02) VALUE ZEROS.
+       77  WRK-ACHOU     PIC X(01) VALUE "N".
+
+      *-------------------- CHECKPOINT/RESTART -------------------
+       77  WRK-CKPT-INTERVALO PIC 9(02) VALUE 10.
+       77  WRK-CKPT-CONT      PIC 9(02) VALUE ZEROS.
 
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
-       77  WRK-MSG-ERRO PIC X(35) VALUE SPACES.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL                  SECTION.
@@ -40,39 +62,167 @@
                PERFORM 0200-PROCESSAR.
                PERFORM 0300-FINALIZAR.
 
-                 STOP RUN.
+                 GOBACK.
        0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
            OPEN INPUT CLIENTES .
 
-           IF FS-CLIENTES EQUAL 35
-             MOVE "ARQUIVO NAO FOI ABERTO CORRETAMENTE" TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL 0
              PERFORM 9000-TRATA-ERRO
+             GOBACK
            END-IF.
-             DISPLAY "DIGITE O ID... "
-               ACCEPT WRK-ID.
+             DISPLAY "PESQUISAR POR (1) ID, (2) NOME PARCIAL OU "
+                     "(3) ID+TELEFONE... "
+               ACCEPT WRK-OPCAO.
+
+             EVALUATE WRK-OPCAO
+               WHEN "2"
+                 DISPLAY "DIGITE PARTE DO NOME... "
+                   ACCEPT WRK-NOME-PESQ
+                 INSPECT WRK-NOME-PESQ TALLYING WRK-LEN-PESQ
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               WHEN "3"
+                 DISPLAY "DIGITE O ID... "
+                   ACCEPT WRK-ID
+                 DISPLAY "DIGITE O TELEFONE... "
+                   ACCEPT WRK-TEL-PESQ
+               WHEN OTHER
+                 MOVE "1" TO WRK-OPCAO
+                 DISPLAY "DIGITE O ID... "
+                   ACCEPT WRK-ID
+             END-EVALUATE.
 
            DISPLAY "STATUS " FS-CLIENTES.
        0200-PROCESSAR                  SECTION.
-               READ CLIENTES
-
-                IF FS-CLIENTES EQUAL 0
-                   PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                       ADD 1 TO WRK-ACUM-LIDOS
-                       IF REG-ID EQUAL WRK-ID
-
+               EVALUATE WRK-OPCAO
+                 WHEN "2"
+                   PERFORM 0220-BUSCAR-POR-NOME
+                 WHEN "3"
+                   PERFORM 0230-BUSCAR-POR-ID-TEL
+                 WHEN OTHER
+                   PERFORM 0210-BUSCAR-POR-ID
+               END-EVALUATE.
+
+           COPY "CAMARQP.cpy".
+       0210-BUSCAR-POR-ID              SECTION.
+               MOVE WRK-ID TO REG-ID.
+               ADD 1 TO WRK-ACUM-LIDOS.
+               READ CLIENTES KEY IS REG-ID
+                   INVALID KEY
+                     PERFORM 9000-TRATA-ERRO
+                   NOT INVALID KEY
+                     IF REG-STATUS EQUAL 'I'
+                       DISPLAY "CLIENTE NAO ENCONTRADO"
+                     ELSE
+                       DISPLAY "ID......... " REG-ID
+                       DISPLAY "NOME....... " REG-NOME
+                       DISPLAY "TELEFONE... " REG-TEL
+                       DISPLAY "CPF........ " REG-CPF
+                       DISPLAY "--------------------------------"
+                       ADD 1 TO WRK-ACUM-ACH
+                     END-IF
+               END-READ.
+
+       0220-BUSCAR-POR-NOME            SECTION.
+               IF WRK-LEN-PESQ EQUAL ZEROS
+                 DISPLAY "NOME DE PESQUISA EM BRANCO"
+               ELSE
+                 PERFORM 0222-VERIFICAR-CHECKPOINT
+                 READ CLIENTES NEXT RECORD
+                 PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   ADD 1 TO WRK-ACUM-LIDOS
+                   IF REG-STATUS NOT EQUAL 'I'
+                     MOVE "N" TO WRK-ACHOU
+                     COMPUTE WRK-LIM-POS = 21 - WRK-LEN-PESQ
+                     PERFORM VARYING WRK-POS FROM 1 BY 1
+                         UNTIL WRK-POS GREATER WRK-LIM-POS
+                         OR WRK-ACHOU EQUAL "S"
+                       IF REG-NOME(WRK-POS:WRK-LEN-PESQ) EQUAL
+                            WRK-NOME-PESQ(1:WRK-LEN-PESQ)
+                         MOVE "S" TO WRK-ACHOU
+                       END-IF
+                     END-PERFORM
+                     IF WRK-ACHOU EQUAL "S"
+                       DISPLAY "ID......... " REG-ID
+                       DISPLAY "NOME....... " REG-NOME
+                       DISPLAY "TELEFONE... " REG-TEL
+                       DISPLAY "CPF........ " REG-CPF
+                       DISPLAY "--------------------------------"
+                       ADD 1 TO WRK-ACUM-ACH
+                     END-IF
+                   END-IF
+                   ADD 1 TO WRK-CKPT-CONT
+                   IF WRK-CKPT-CONT IS GREATER THAN OR EQUAL TO
+                        WRK-CKPT-INTERVALO
+                     PERFORM 0224-GRAVAR-CHECKPOINT
+                     MOVE ZEROS TO WRK-CKPT-CONT
+                   END-IF
+                   READ CLIENTES NEXT RECORD
+                 END-PERFORM
+                 PERFORM 0225-LIMPAR-CHECKPOINT
+               END-IF.
+
+       0230-BUSCAR-POR-ID-TEL          SECTION.
+               MOVE WRK-ID TO REG-ID.
+               ADD 1 TO WRK-ACUM-LIDOS.
+               READ CLIENTES KEY IS REG-ID
+                   INVALID KEY
+                     PERFORM 9000-TRATA-ERRO
+                   NOT INVALID KEY
+                     IF REG-STATUS EQUAL 'I'
+                       DISPLAY "CLIENTE NAO ENCONTRADO"
+                     ELSE
+                       IF REG-TEL NOT EQUAL WRK-TEL-PESQ
+                         DISPLAY "TELEFONE NAO CORRESPONDE AO ID"
+                       ELSE
                          DISPLAY "ID......... " REG-ID
                          DISPLAY "NOME....... " REG-NOME
                          DISPLAY "TELEFONE... " REG-TEL
+                         DISPLAY "CPF........ " REG-CPF
                          DISPLAY "--------------------------------"
                          ADD 1 TO WRK-ACUM-ACH
                        END-IF
-                       READ CLIENTES
-                   END-PERFORM
-                ELSE
-                   DISPLAY "ARQUIVO VAZIO"
-                END-IF.
-
-
+                     END-IF
+               END-READ.
+
+       0222-VERIFICAR-CHECKPOINT        SECTION.
+             MOVE ZEROS TO CKPT-ID.
+             PERFORM 0108-OBTER-CAMINHO-CKPT.
+             OPEN INPUT CHECKPOINT.
+             IF FS-CKPT EQUAL 0
+               READ CHECKPOINT
+               CLOSE CHECKPOINT
+             END-IF.
+
+             IF CKPT-ID NOT EQUAL ZEROS
+               DISPLAY "EXISTE PESQUISA INTERROMPIDA NO ID " CKPT-ID
+               DISPLAY "RETOMAR A PARTIR DESTE PONTO? (S/N) "
+                 ACCEPT WRK-RETOMAR
+             ELSE
+               MOVE "N" TO WRK-RETOMAR
+             END-IF.
+
+             IF WRK-RETOMAR EQUAL "S" OR WRK-RETOMAR EQUAL "s"
+               MOVE CKPT-ID TO REG-ID
+               START CLIENTES KEY IS GREATER THAN REG-ID
+             ELSE
+               MOVE LOW-VALUES TO REG-ID
+               START CLIENTES KEY IS NOT LESS THAN REG-ID
+             END-IF.
+
+       0224-GRAVAR-CHECKPOINT           SECTION.
+             MOVE REG-ID TO CKPT-ID.
+             OPEN OUTPUT CHECKPOINT.
+             WRITE REG-CKPT.
+             CLOSE CHECKPOINT.
+
+       0225-LIMPAR-CHECKPOINT           SECTION.
+             MOVE ZEROS TO CKPT-ID.
+             OPEN OUTPUT CHECKPOINT.
+             WRITE REG-CKPT.
+             CLOSE CHECKPOINT.
+
+           COPY "CAMCKPP.cpy".
        0300-FINALIZAR                  SECTION.
                CLOSE CLIENTES.
                PERFORM 0310-ESTATISTICA.
@@ -83,6 +233,5 @@
              DISPLAY "==================="
              DISPLAY "REGISTROS LIDOS: " WRK-ACUM-LIDOS.
              DISPLAY "REGISTROS ACHADOS: " WRK-ACUM-ACH.
-       9000-TRATA-ERRO.
-             DISPLAY WRK-MSG-ERRO.
-              GOBACK.
+
+           COPY "MSGARQ.cpy".
