@@ -0,0 +1,10 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO DO ARQUIVO CSV DE IMPORTACAO EM LOTE DE
+      *==            CLIENTES, NOS MESMOS MOLDES DE CAMARQ.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-IMPORTACAO  PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-IMP-PADRAO  PIC X(100) VALUE
+           "C:/COBOL/DADOS/IMPCLI.CSV.txt".
