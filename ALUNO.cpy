@@ -0,0 +1,21 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DO ARQUIVO DE ALUNOS USADO PELO
+      *==            PROCESSAMENTO BATCH DE MEDIAS E APROVACAO.
+      *==
+      *==  09/08/2026 - JV - ACRESCENTADO ALU-NOTA-REC PARA PERMITIR A
+      *==            RECUPERACAO (MEDIA ENTRE 3,00 E WRK-LIMITE) TAMBEM
+      *==            NO PROCESSAMENTO EM LOTE, NOS MESMOS MOLDES DA
+      *==            RECUPERACAO JA EXISTENTE NO PROGRAMA13 INTERATIVO.
+      *=================================================================
+       01  REG-ALUNO.
+           05 ALU-ID       PIC 9(04).
+           05 ALU-NOME     PIC X(20).
+           05 ALU-NIVEL    PIC X(10).
+           05 ALU-NOTA1    PIC 9(02)V99.
+           05 ALU-NOTA2    PIC 9(02)V99.
+           05 ALU-NOTA3    PIC 9(02)V99.
+           05 ALU-DISCIPLINA PIC X(15).
+           05 ALU-NOTA-REC PIC 9(02)V99.
