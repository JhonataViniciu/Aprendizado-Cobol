@@ -0,0 +1,16 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT PADRAO DO REGISTRO DO ARQUIVO CLIENTES.DAT,
+      *==            COMPARTILHADO POR TODOS OS PROGRAMAS DA SUITE ARQ.
+      *=================================================================
+       01  REG-CLIENTES.
+           05 REG-ID   PIC 9(04).
+           05 REG-NOME PIC X(20).
+           05 REG-TEL  PIC X(11).
+           05 REG-CPF  PIC 9(11).
+           05 REG-STATUS PIC X(01).
+           05 REG-EMAIL PIC X(40).
+           05 REG-ENDERECO PIC X(40).
+           05 REG-DATA-CRIACAO PIC 9(08).
