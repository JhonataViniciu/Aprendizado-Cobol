@@ -0,0 +1,14 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: AREA DE COMUNICACAO COM O MODULO COMPETEN, QUE
+      *==            DEVOLVE A COMPETENCIA (PERIODO FISCAL AAAAMM) DE
+      *==            UMA DATA, CONSIDERANDO O DIA DE CORTE DO FECHAMENTO
+      *==            COMPARTILHADA POR TODO PROGRAMA QUE CHAME
+      *==            CALL "COMPETEN" USING ESTA AREA.
+      *=================================================================
+       01  WRK-AREA-COMPETEN.
+           05 CMP-REF-AAAAMMDD   PIC 9(08) VALUE ZEROS.
+           05 CMP-AAAAMM         PIC 9(06).
+           05 CMP-EXTENSO        PIC X(16).
