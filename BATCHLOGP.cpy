@@ -0,0 +1,22 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: GRAVAR UM REGISTRO NO LOG CONSOLIDADO DE EXECUCAO.
+      *==            QUEM CHAMA PREENCHE LOG-JOB, LOG-STATUS, LOG-QTD E
+      *==            LOG-MENSAGEM ANTES DE EXECUTAR ESTE PARAGRAFO -
+      *==            AQUI SO SE ACRESCENTA A DATA/HORA E SE ESCREVE A
+      *==            LINHA.
+      *=================================================================
+       0130-REGISTRAR-LOG              SECTION.
+           PERFORM 0108-OBTER-CAMINHO-BATCHLOG.
+           OPEN EXTEND BATCHLOG.
+           IF FS-BATCHLOG NOT EQUAL 0
+             DISPLAY "LOG DE EXECUCAO NAO FOI GRAVADO - STATUS "
+                     FS-BATCHLOG
+           ELSE
+             ACCEPT LOG-DATA FROM DATE YYYYMMDD
+             ACCEPT LOG-HORA FROM TIME
+             WRITE REG-BATCHLOG
+             CLOSE BATCHLOG
+           END-IF.
