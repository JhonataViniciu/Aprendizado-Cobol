@@ -12,20 +12,21 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/COBOL/DADOS/XXCLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID   PIC 9(04).
-           05 REG-NOME PIC X(20).
-           05 REG-TEL  PIC X(11).
+           COPY "CLIENTES.cpy".
        WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "DATAMES.cpy".
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
-       77  WRK-MSG-ERRO PIC X(35) VALUE SPACES.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL                  SECTION.
@@ -34,11 +35,12 @@
                PERFORM 0300-FINALIZAR.
                  STOP RUN.
        0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
            OPEN OUTPUT CLIENTES .
 
-           IF FS-CLIENTES EQUAL 35
-             MOVE "ARQUIVO NAO FOI ABERTO CORRETAMENTE" TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL 0
              PERFORM 9000-TRATA-ERRO
+             GOBACK
            END-IF.
 
            DISPLAY "STATUS " FS-CLIENTES.
@@ -47,21 +49,37 @@
                  MOVE 0001                   TO REG-ID.
                  MOVE 'ANA                 ' TO REG-NOME.
                  MOVE '11912345678'          TO REG-TEL.
-                 WRITE REG-CLIENTES.
+                 MOVE 11122233396            TO REG-CPF.
+                 MOVE 'A'                    TO REG-STATUS.
+                 PERFORM 0210-GRAVAR-REGISTRO.
 
                  MOVE 0002                   TO REG-ID.
                  MOVE 'ANO                 ' TO REG-NOME.
                  MOVE '11912345678'          TO REG-TEL.
-                 WRITE REG-CLIENTES.
+                 MOVE 22233344407            TO REG-CPF.
+                 MOVE 'A'                    TO REG-STATUS.
+                 PERFORM 0210-GRAVAR-REGISTRO.
 
                  MOVE 0003                   TO REG-ID.
                  MOVE 'ANE                 ' TO REG-NOME.
                  MOVE '11912345678'          TO REG-TEL.
-                 WRITE REG-CLIENTES.
-                 0300-FINALIZAR                  SECTION.
+                 MOVE 33344455518            TO REG-CPF.
+                 MOVE 'A'                    TO REG-STATUS.
+                 PERFORM 0210-GRAVAR-REGISTRO.
+
+       0210-GRAVAR-REGISTRO             SECTION.
+                 CALL "DATAMES" USING WRK-AREA-DATAMES.
+                 MOVE DTM-AAAAMMDD TO REG-DATA-CRIACAO.
+                 WRITE REG-CLIENTES
+                   INVALID KEY
+                     PERFORM 9000-TRATA-ERRO
+                   NOT INVALID KEY
+                     DISPLAY "ID " REG-ID " GRAVADO"
+                 END-WRITE.
+
+           COPY "CAMARQP.cpy".
+       0300-FINALIZAR                  SECTION.
                DISPLAY "FIM DE PROGRAMA ".
                CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
-             DISPLAY WRK-MSG-ERRO.
-              GOBACK.
+           COPY "MSGARQ.cpy".
