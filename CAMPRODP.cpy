@@ -0,0 +1,14 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESOLVER O CAMINHO DO CADASTRO DE PRODUTOS A PARTIR
+      *==            DA VARIAVEL DE AMBIENTE PRODUTOS_DAT, USANDO O
+      *==            CAMINHO PADRAO QUANDO ELA NAO ESTIVER DEFINIDA.
+      *=================================================================
+       0107-OBTER-CAMINHO-PRODUTOS SECTION.
+           ACCEPT WRK-CAMINHO-PRODUTOS FROM ENVIRONMENT
+               "PRODUTOS_DAT".
+           IF WRK-CAMINHO-PRODUTOS EQUAL SPACES
+             MOVE WRK-CAMINHO-PROD-PADRAO TO WRK-CAMINHO-PRODUTOS
+           END-IF.
