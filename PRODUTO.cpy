@@ -0,0 +1,11 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DO CADASTRO DE PRODUTOS USADO
+      *==            PELA CONSULTA DE PRECO/DESCRICAO DO PROGRAMA15.
+      *=================================================================
+       01  REG-PRODUTOS.
+           05 PROD-CODIGO    PIC 9(05).
+           05 PROD-DESCRICAO PIC X(30).
+           05 PROD-VALOR     PIC 9(05)V99.
