@@ -12,7 +12,7 @@
 
        DATA DIVISION.
        WORKING-STORAGE                 SECTION.
-       77  WRK-DATA PIC X(40).
+       77  WRK-DATA PIC X(69).
        PROCEDURE DIVISION.
 
        0001-PRINCIPAL                  SECTION.
