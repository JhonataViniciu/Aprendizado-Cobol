@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ009.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: DESATIVACAO (EXCLUSAO LOGICA) DE REGISTROS DO
+      *==            ARQUIVO CLIENTES.DAT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO WRK-CAMINHO-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITORIA.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMAUD.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-AUDITORIA PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+      *-------------------- VARIAVEIS DE ENTRADA DE DADOS --------------
+       77  WRK-ID      PIC 9(04) VALUE ZEROS.
+       77  WRK-CONFIRMA PIC X(01) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN I-O CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           PERFORM 0106-OBTER-CAMINHO-AUDITORIA.
+           OPEN EXTEND AUDITORIA .
+
+           IF FS-AUDITORIA NOT EQUAL 0
+             DISPLAY "ARQUIVO DE AUDITORIA NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+           DISPLAY "STATUS " FS-CLIENTES.
+             DISPLAY "DIGITE O ID DO CLIENTE... "
+               ACCEPT WRK-ID.
+
+       0200-PROCESSAR                  SECTION.
+             MOVE WRK-ID TO REG-ID.
+             READ CLIENTES KEY IS REG-ID
+                 INVALID KEY
+                   PERFORM 9000-TRATA-ERRO
+                 NOT INVALID KEY
+                   IF REG-STATUS EQUAL 'I'
+                     DISPLAY "CLIENTE JA ESTA INATIVO"
+                   ELSE
+                     DISPLAY "CONFIRMA A DESATIVACAO DO CLIENTE "
+                             REG-NOME " (S/N) "
+                       ACCEPT WRK-CONFIRMA
+                     IF WRK-CONFIRMA EQUAL 'S'
+                        OR WRK-CONFIRMA EQUAL 's'
+                       MOVE 'I' TO REG-STATUS
+                       REWRITE REG-CLIENTES
+                         INVALID KEY
+                           PERFORM 9000-TRATA-ERRO
+                         NOT INVALID KEY
+                           DISPLAY "CLIENTE DESATIVADO COM SUCESSO"
+                           PERFORM 0240-AUDITAR-DESATIVACAO
+                       END-REWRITE
+                     ELSE
+                       DISPLAY "OPERACAO CANCELADA"
+                     END-IF
+                   END-IF
+             END-READ.
+
+           COPY "CAMARQP.cpy".
+       0240-AUDITAR-DESATIVACAO         SECTION.
+             MOVE 'D'        TO AUD-OPERACAO.
+             MOVE REG-ID     TO AUD-ID.
+             MOVE REG-NOME   TO AUD-ANTES-NOME.
+             MOVE REG-TEL    TO AUD-ANTES-TEL.
+             MOVE 'A'        TO AUD-ANTES-STATUS.
+             MOVE REG-NOME   TO AUD-DEPOIS-NOME.
+             MOVE REG-TEL    TO AUD-DEPOIS-TEL.
+             MOVE REG-STATUS TO AUD-DEPOIS-STATUS.
+             PERFORM 0120-REGISTRAR-AUDITORIA.
+
+           COPY "AUDITORIAP.cpy".
+       0300-FINALIZAR                  SECTION.
+               DISPLAY "FIM DE PROGRAMA ".
+               CLOSE CLIENTES.
+               CLOSE AUDITORIA.
+
+           COPY "CAMAUDP.cpy".
+           COPY "MSGARQ.cpy".
