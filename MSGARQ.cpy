@@ -0,0 +1,31 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: TRADUZIR O FILE STATUS DO ARQUIVO CLIENTES EM UMA
+      *==            MENSAGEM DE ERRO ESPECIFICA E EXIBI-LA. NAO
+      *==            ENCERRA O PROGRAMA - QUEM CHAMA DECIDE SE O ERRO
+      *==            E FATAL (GOBACK) OU APENAS INFORMATIVO.
+      *=================================================================
+       9000-TRATA-ERRO                 SECTION.
+           EVALUATE FS-CLIENTES
+             WHEN 22
+               MOVE "CHAVE DUPLICADA - REGISTRO JA CADASTRADO"
+                 TO WRK-MSG-ERRO
+             WHEN 23
+               MOVE "REGISTRO NAO ENCONTRADO NO ARQUIVO CLIENTES"
+                 TO WRK-MSG-ERRO
+             WHEN 30
+               MOVE "ERRO PERMANENTE DE E/S NO ARQUIVO CLIENTES"
+                 TO WRK-MSG-ERRO
+             WHEN 35
+               MOVE "ARQUIVO NAO FOI ABERTO CORRETAMENTE"
+                 TO WRK-MSG-ERRO
+             WHEN 41
+               MOVE "ARQUIVO CLIENTES JA ESTA ABERTO"
+                 TO WRK-MSG-ERRO
+             WHEN OTHER
+               MOVE "ERRO NAO PREVISTO NO ARQUIVO CLIENTES - STATUS "
+                 TO WRK-MSG-ERRO
+           END-EVALUATE.
+           DISPLAY WRK-MSG-ERRO " (FS " FS-CLIENTES ")".
