@@ -0,0 +1,14 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: OBTER O CAMINHO DO ARQUIVO CLIENTES.DAT A PARTIR DA
+      *==            VARIAVEL DE AMBIENTE CLIENTES_DAT, USANDO O CAMINHO
+      *==            PADRAO QUANDO ELA NAO ESTIVER DEFINIDA. DEVE SER
+      *==            PERFORMADO ANTES DO OPEN DO ARQUIVO CLIENTES.
+      *=================================================================
+       0105-OBTER-CAMINHO-ARQUIVO      SECTION.
+           ACCEPT WRK-CAMINHO-CLIENTES FROM ENVIRONMENT "CLIENTES_DAT".
+           IF WRK-CAMINHO-CLIENTES EQUAL SPACES
+             MOVE WRK-CAMINHO-PADRAO TO WRK-CAMINHO-CLIENTES
+           END-IF.
