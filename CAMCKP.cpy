@@ -0,0 +1,12 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: CAMINHO DO ARQUIVO DE CHECKPOINT/RESTART DA
+      *==            PESQUISA DO ARQ006, NOS MESMOS MOLDES DE
+      *==            CAMARQ.cpy.
+      *=================================================================
+       77  WRK-CAMINHO-CKPT       PIC X(100) VALUE SPACES.
+       77  WRK-CAMINHO-CKPT-PADRAO PIC X(100) VALUE
+           "C:/COBOL/DADOS/CKPTARQ006.DAT.txt".
+       77  WRK-RETOMAR            PIC X(01) VALUE SPACES.
