@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ014.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RESUMO QUANTITATIVO DO ARQUIVO CLIENTES.DAT -
+      *==            TOTAL DE REGISTROS, ATIVOS, INATIVOS E PERCENTUAL
+      *==            DE INATIVACAO.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMLOG.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-BATCHLOG  PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+      *---------------------- ACUMULADORES -------------------------
+       77  WRK-ACUM-TOTAL    PIC 9(06) VALUE ZEROS.
+       77  WRK-ACUM-ATIVOS   PIC 9(06) VALUE ZEROS.
+       77  WRK-ACUM-INATIVOS PIC 9(06) VALUE ZEROS.
+       77  WRK-PERC-INATIVOS PIC 999V99 VALUE ZEROS.
+       77  WRK-PERC-ED       PIC ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN INPUT CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+       0200-PROCESSAR                  SECTION.
+               READ CLIENTES NEXT RECORD.
+
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-TOTAL
+                 IF REG-STATUS EQUAL 'I'
+                   ADD 1 TO WRK-ACUM-INATIVOS
+                 ELSE
+                   ADD 1 TO WRK-ACUM-ATIVOS
+                 END-IF
+                 READ CLIENTES NEXT RECORD
+               END-PERFORM.
+
+           COPY "CAMARQP.cpy".
+       0300-FINALIZAR                  SECTION.
+               CLOSE CLIENTES.
+               PERFORM 0310-ESTATISTICA.
+               DISPLAY "FIM DE PROGRAMA ".
+
+       0310-ESTATISTICA                SECTION.
+             IF WRK-ACUM-TOTAL GREATER THAN ZEROS
+               COMPUTE WRK-PERC-INATIVOS =
+                   (WRK-ACUM-INATIVOS * 100) / WRK-ACUM-TOTAL
+             ELSE
+               MOVE ZEROS TO WRK-PERC-INATIVOS
+             END-IF.
+             MOVE WRK-PERC-INATIVOS TO WRK-PERC-ED.
+
+             DISPLAY "========== RESUMO DE CLIENTES ==========".
+             DISPLAY "TOTAL DE REGISTROS.... " WRK-ACUM-TOTAL.
+             DISPLAY "CLIENTES ATIVOS....... " WRK-ACUM-ATIVOS.
+             DISPLAY "CLIENTES INATIVOS..... " WRK-ACUM-INATIVOS.
+             DISPLAY "PERCENTUAL INATIVOS... " WRK-PERC-ED "%".
+             DISPLAY "=========================================".
+             MOVE "ARQ014"      TO LOG-JOB.
+             MOVE "S"           TO LOG-STATUS.
+             MOVE WRK-ACUM-TOTAL TO LOG-QTD.
+             MOVE "RESUMO QUANTITATIVO DO CADASTRO" TO LOG-MENSAGEM.
+             PERFORM 0130-REGISTRAR-LOG.
+
+           COPY "MSGARQ.cpy".
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
