@@ -0,0 +1,18 @@
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 09/08/2026
+      *==  OBJETIVO: LAYOUT DO REGISTRO DO LOG CONSOLIDADO DE EXECUCAO
+      *==            DOS JOBS EM LOTE (ARQ E PROGRAMA). UM REGISTRO POR
+      *==            EXECUCAO, COM O NOME DO JOB, RESULTADO E QUANTIDADE
+      *==            DE REGISTROS PROCESSADOS.
+      *=================================================================
+       01  REG-BATCHLOG.
+           05 LOG-DATA              PIC 9(08).
+           05 LOG-HORA              PIC 9(08).
+           05 LOG-JOB                PIC X(10).
+           05 LOG-STATUS            PIC X(01).
+               88 LOG-STATUS-OK             VALUE 'S'.
+               88 LOG-STATUS-ERRO           VALUE 'E'.
+           05 LOG-QTD                PIC 9(06).
+           05 LOG-MENSAGEM          PIC X(40).
