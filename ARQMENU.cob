@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQMENU.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: MENU PRINCIPAL QUE CHAMA OS PROGRAMAS CLIENTES DA
+      *==            FAMILIA ARQ (CADASTRO DE CLIENTES EM CLIENTES.DAT)
+      *==            SEM QUE O USUARIO PRECISE RODAR CADA UM SEPARADO.
+      *=================================================================
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE               SECTION.
+       77  WRK-OPCAO    PIC 9(02) VALUE ZEROS.
+           88 SAIR-MENU           VALUE 0.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL                 SECTION.
+            PERFORM 0100-EXIBIR-MENU.
+            PERFORM 0200-PROCESSAR-OPCAO UNTIL SAIR-MENU.
+            STOP RUN.
+
+       0100-EXIBIR-MENU               SECTION.
+            DISPLAY "========================================".
+            DISPLAY " MENU - CADASTRO DE CLIENTES".
+            DISPLAY "========================================".
+            DISPLAY " 1 - ABRIR ARQUIVO DE CLIENTES".
+            DISPLAY " 2 - LER UM CLIENTE".
+            DISPLAY " 3 - BUSCAR CLIENTE (ID, NOME OU ID+TELEFONE)".
+            DISPLAY " 4 - LISTAR TODOS OS CLIENTES".
+            DISPLAY " 5 - GRAVAR NOVO CLIENTE".
+            DISPLAY " 6 - ATUALIZAR CLIENTE".
+            DISPLAY " 7 - EXCLUIR CLIENTE (LOGICO)".
+            DISPLAY " 8 - RELATORIO FORMATADO DE CLIENTES".
+            DISPLAY " 9 - IMPORTAR CLIENTES EM LOTE".
+            DISPLAY "10 - RELATORIO DE TELEFONES DUPLICADOS".
+            DISPLAY "11 - RESUMO QUANTITATIVO DO CADASTRO".
+            DISPLAY " 0 - SAIR".
+            DISPLAY "----------------------------------------".
+            DISPLAY "OPCAO: "
+              ACCEPT WRK-OPCAO.
+
+       0200-PROCESSAR-OPCAO           SECTION.
+            EVALUATE WRK-OPCAO
+               WHEN 1  CALL "ARQ001"
+               WHEN 2  CALL "ARQ002"
+               WHEN 3  CALL "ARQ006"
+               WHEN 4  CALL "ARQ003"
+               WHEN 5  CALL "ARQ007"
+               WHEN 6  CALL "ARQ008"
+               WHEN 7  CALL "ARQ009"
+               WHEN 8  CALL "ARQ010"
+               WHEN 9  CALL "ARQ011"
+               WHEN 10 CALL "ARQ013"
+               WHEN 11 CALL "ARQ014"
+               WHEN 0  CONTINUE
+               WHEN OTHER
+                  DISPLAY "OPCAO INVALIDA"
+            END-EVALUATE.
+            IF NOT SAIR-MENU
+               PERFORM 0100-EXIBIR-MENU
+            END-IF.
