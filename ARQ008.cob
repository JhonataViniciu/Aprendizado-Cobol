@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ008.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: ATUALIZACAO (REWRITE) DE REGISTROS DO ARQUIVO
+      *==            CLIENTES.DAT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO WRK-CAMINHO-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITORIA.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMAUD.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-AUDITORIA PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+      *-------------------- VARIAVEIS DE ENTRADA DE DADOS --------------
+       77  WRK-ID      PIC 9(04) VALUE ZEROS.
+       77  WRK-ANTES-NOME PIC X(20) VALUE SPACES.
+       77  WRK-ANTES-TEL  PIC X(11) VALUE SPACES.
+       77  WRK-NOME    PIC X(20) VALUE SPACES.
+       77  WRK-TEL     PIC X(11) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN I-O CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           PERFORM 0106-OBTER-CAMINHO-AUDITORIA.
+           OPEN EXTEND AUDITORIA .
+
+           IF FS-AUDITORIA NOT EQUAL 0
+             DISPLAY "ARQUIVO DE AUDITORIA NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+           DISPLAY "STATUS " FS-CLIENTES.
+             DISPLAY "DIGITE O ID DO CLIENTE... "
+               ACCEPT WRK-ID.
+
+       0200-PROCESSAR                  SECTION.
+             MOVE WRK-ID TO REG-ID.
+             READ CLIENTES KEY IS REG-ID
+                 INVALID KEY
+                   PERFORM 9000-TRATA-ERRO
+                 NOT INVALID KEY
+                   MOVE REG-NOME TO WRK-ANTES-NOME
+                   MOVE REG-TEL  TO WRK-ANTES-TEL
+                   PERFORM 0210-ATUALIZAR-DADOS
+                   REWRITE REG-CLIENTES
+                     INVALID KEY
+                       PERFORM 9000-TRATA-ERRO
+                     NOT INVALID KEY
+                       DISPLAY "CLIENTE ATUALIZADO COM SUCESSO"
+                       PERFORM 0230-AUDITAR-ATUALIZACAO
+                   END-REWRITE
+             END-READ.
+
+       0210-ATUALIZAR-DADOS             SECTION.
+             DISPLAY "NOME ATUAL........ " REG-NOME.
+             DISPLAY "DIGITE O NOVO NOME "
+               ACCEPT WRK-NOME.
+             DISPLAY "TELEFONE ATUAL.... " REG-TEL.
+             DISPLAY "DIGITE O NOVO TELEFONE "
+               ACCEPT WRK-TEL.
+
+             MOVE WRK-NOME TO REG-NOME.
+             MOVE WRK-TEL  TO REG-TEL.
+
+           COPY "CAMARQP.cpy".
+       0230-AUDITAR-ATUALIZACAO         SECTION.
+             MOVE 'A'             TO AUD-OPERACAO.
+             MOVE REG-ID          TO AUD-ID.
+             MOVE WRK-ANTES-NOME  TO AUD-ANTES-NOME.
+             MOVE WRK-ANTES-TEL   TO AUD-ANTES-TEL.
+             MOVE REG-STATUS      TO AUD-ANTES-STATUS.
+             MOVE REG-NOME        TO AUD-DEPOIS-NOME.
+             MOVE REG-TEL         TO AUD-DEPOIS-TEL.
+             MOVE REG-STATUS      TO AUD-DEPOIS-STATUS.
+             PERFORM 0120-REGISTRAR-AUDITORIA.
+
+           COPY "AUDITORIAP.cpy".
+       0300-FINALIZAR                  SECTION.
+               DISPLAY "FIM DE PROGRAMA ".
+               CLOSE CLIENTES.
+               CLOSE AUDITORIA.
+
+           COPY "CAMAUDP.cpy".
+           COPY "MSGARQ.cpy".
