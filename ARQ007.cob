@@ -1,73 +1,143 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ007.
-      *=================================================================
-      *==  AUTOR: JHONATA VINICIUS
-      *==  CONSULTORIA: XPTO
-      *==  DATA DE CRIAÇAO: 26/10/2024
-      *==  OBJETIVO: GRAVACAO DE REGISTROS DO ARQUIVO CLIENTES.DAT
-      *=================================================================
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/COBOL/DADOS/XXCLIENTES.DAT.txt"
-               FILE STATUS IS FS-CLIENTES.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID   PIC 9(04).
-           05 REG-NOME PIC X(20).
-           05 REG-TEL  PIC X(11).
-       WORKING-STORAGE SECTION.
-       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
-       77  WRK-MSG-ERRO PIC X(35) VALUE SPACES.
-
-
-      *-------------------- VARIAVEIS DE ENTRADA DE DADOS --------------
-       77  WRK-ID      PIC 9(04) VALUE ZEROS.
-       77  WRK-NOME    PIC X(20) VALUE SPACES.
-       77  WRK-TEL     PIC X(11) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL                  SECTION.
-               PERFORM 0100-INICIALIZAR.
-               PERFORM 0200-PROCESSAR.
-               PERFORM 0300-FINALIZAR.
-                 STOP RUN.
-       0100-INICIALIZAR                SECTION.
-           OPEN EXTEND CLIENTES .
-
-           IF FS-CLIENTES EQUAL 35
-             MOVE "ARQUIVO NAO FOI ABERTO CORRETAMENTE" TO WRK-MSG-ERRO
-             PERFORM 9000-TRATA-ERRO
-           END-IF.
-                   PERFORM 0110-RECEBER-DADOS.
-
-       0110-RECEBER-DADOS              SECTION.
-           DISPLAY "DIGITE O ID........ "
-             ACCEPT WRK-ID.
-           DISPLAY "DIGITE O NOME...... "
-             ACCEPT WRK-NOME.
-           DISPLAY "DIGITE O TELEFONE.. "
-             ACCEPT WRK-TEL
-
-           DISPLAY "STATUS " FS-CLIENTES.
-       0200-PROCESSAR                  SECTION.
-
-                 MOVE WRK-ID                    TO REG-ID.
-                 MOVE WRK-NOME                  TO REG-NOME.
-                 MOVE WRK-TEL                   TO REG-TEL.
-
-                 WRITE REG-CLIENTES.
-                 0300-FINALIZAR                  SECTION.
-               DISPLAY "FIM DE PROGRAMA ".
-               CLOSE CLIENTES.
-
-       9000-TRATA-ERRO.
-             DISPLAY WRK-MSG-ERRO.
-              GOBACK.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ007.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIAÇAO: 26/10/2024
+      *==  OBJETIVO: GRAVACAO DE REGISTROS DO ARQUIVO CLIENTES.DAT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO WRK-CAMINHO-AUDITORIA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+       FD  AUDITORIA.
+           COPY "AUDITORIA.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMAUD.cpy".
+           COPY "DATAMES.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-AUDITORIA PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+
+      *-------------------- VARIAVEIS DE ENTRADA DE DADOS --------------
+       77  WRK-ID      PIC 9(04) VALUE ZEROS.
+       77  WRK-NOME    PIC X(20) VALUE SPACES.
+       77  WRK-TEL     PIC X(11) VALUE SPACES.
+       77  WRK-CPF     PIC 9(11) VALUE ZEROS.
+       77  WRK-EMAIL   PIC X(40) VALUE SPACES.
+       77  WRK-ENDERECO PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN I-O CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           PERFORM 0106-OBTER-CAMINHO-AUDITORIA.
+           OPEN EXTEND AUDITORIA .
+
+           IF FS-AUDITORIA NOT EQUAL 0
+             DISPLAY "ARQUIVO DE AUDITORIA NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+                   PERFORM 0110-RECEBER-DADOS.
+
+       0110-RECEBER-DADOS              SECTION.
+           DISPLAY "DIGITE O ID........ "
+             ACCEPT WRK-ID.
+
+           MOVE SPACES TO WRK-NOME.
+           PERFORM UNTIL WRK-NOME NOT EQUAL SPACES
+             DISPLAY "DIGITE O NOME...... (OBRIGATORIO) "
+               ACCEPT WRK-NOME
+             IF WRK-NOME EQUAL SPACES
+               DISPLAY "NOME NAO PODE FICAR EM BRANCO"
+             END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL WRK-TEL IS NUMERIC
+             DISPLAY "DIGITE O TELEFONE.. (11 DIGITOS NUMERICOS) "
+               ACCEPT WRK-TEL
+             IF WRK-TEL IS NOT NUMERIC
+               DISPLAY "TELEFONE INVALIDO - INFORME 11 DIGITOS"
+             END-IF
+           END-PERFORM.
+
+           DISPLAY "DIGITE O CPF....... "
+             ACCEPT WRK-CPF.
+           DISPLAY "DIGITE O EMAIL..... "
+             ACCEPT WRK-EMAIL.
+           DISPLAY "DIGITE O ENDERECO.. "
+             ACCEPT WRK-ENDERECO
+
+           DISPLAY "STATUS " FS-CLIENTES.
+       0200-PROCESSAR                  SECTION.
+
+                 MOVE WRK-ID                    TO REG-ID.
+                 MOVE WRK-NOME                  TO REG-NOME.
+                 MOVE WRK-TEL                   TO REG-TEL.
+                 MOVE WRK-CPF                   TO REG-CPF.
+                 MOVE WRK-EMAIL                 TO REG-EMAIL.
+                 MOVE WRK-ENDERECO               TO REG-ENDERECO.
+                 MOVE 'A'                       TO REG-STATUS.
+
+                 CALL "DATAMES" USING WRK-AREA-DATAMES.
+                 MOVE DTM-AAAAMMDD TO REG-DATA-CRIACAO.
+
+                 WRITE REG-CLIENTES
+                   INVALID KEY
+                     PERFORM 9000-TRATA-ERRO
+                   NOT INVALID KEY
+                     DISPLAY "CLIENTE GRAVADO COM SUCESSO"
+                     PERFORM 0220-AUDITAR-GRAVACAO
+                 END-WRITE.
+
+           COPY "CAMARQP.cpy".
+       0220-AUDITAR-GRAVACAO           SECTION.
+             MOVE 'G'        TO AUD-OPERACAO.
+             MOVE REG-ID     TO AUD-ID.
+             MOVE SPACES     TO AUD-ANTES-NOME.
+             MOVE SPACES     TO AUD-ANTES-TEL.
+             MOVE SPACES     TO AUD-ANTES-STATUS.
+             MOVE REG-NOME   TO AUD-DEPOIS-NOME.
+             MOVE REG-TEL    TO AUD-DEPOIS-TEL.
+             MOVE REG-STATUS TO AUD-DEPOIS-STATUS.
+             PERFORM 0120-REGISTRAR-AUDITORIA.
+
+           COPY "AUDITORIAP.cpy".
+       0300-FINALIZAR                  SECTION.
+               DISPLAY "FIM DE PROGRAMA ".
+               CLOSE CLIENTES.
+               CLOSE AUDITORIA.
+
+           COPY "CAMAUDP.cpy".
+           COPY "MSGARQ.cpy".
