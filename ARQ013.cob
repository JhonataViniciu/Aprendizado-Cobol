@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ013.
+      *=================================================================
+      *==  AUTOR: JHONATA VINICIUS
+      *==  CONSULTORIA: XPTO
+      *==  DATA DE CRIACAO: 08/08/2026
+      *==  OBJETIVO: RELATORIO DE TELEFONES DUPLICADOS ENTRE OS
+      *==            CLIENTES ATIVOS DO ARQUIVO CLIENTES.DAT, VIA SORT
+      *==            POR TELEFONE E COMPARACAO DE REGISTROS VIZINHOS.
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT RELATORIO ASSIGN TO "C:/COBOL/DADOS/RELTELDUP.DAT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT WRK-ORDTEL ASSIGN TO "WRKORDTEL".
+
+           SELECT BATCHLOG ASSIGN TO WRK-CAMINHO-BATCHLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BATCHLOG.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+           COPY "CLIENTES.cpy".
+
+       FD  RELATORIO.
+       01  REG-RELATORIO               PIC X(80).
+
+       FD  BATCHLOG.
+           COPY "BATCHLOG.cpy".
+
+       SD  WRK-ORDTEL.
+       01  WRK-REG-ORD.
+           05 ORD-TEL      PIC X(11).
+           05 ORD-ID       PIC 9(04).
+           05 ORD-NOME     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           COPY "CAMARQ.cpy".
+           COPY "CAMLOG.cpy".
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77  FS-BATCHLOG  PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(50) VALUE SPACES.
+
+      *------------- CONTROLE DA COMPARACAO DE VIZINHOS -------------
+
+       77  WRK-FIM-ORD       PIC X(01) VALUE "N".
+       77  WRK-PRIMEIRO      PIC X(01) VALUE "S".
+       77  WRK-ANT-IMPRESSO  PIC X(01) VALUE "N".
+       77  WRK-ACUM-DUPL     PIC 9(04) VALUE ZEROS.
+       01  WRK-ANT-REG.
+           05 WRK-ANT-TEL    PIC X(11) VALUE SPACES.
+           05 WRK-ANT-ID     PIC 9(04) VALUE ZEROS.
+           05 WRK-ANT-NOME   PIC X(20) VALUE SPACES.
+
+       01  WRK-LINHA-DUPL.
+           05 FILLER         PIC X(10) VALUE "TELEFONE: ".
+           05 WRK-LD-TEL     PIC X(11).
+           05 FILLER         PIC X(08) VALUE "   ID: ".
+           05 WRK-LD-ID      PIC 9(04).
+           05 FILLER         PIC X(08) VALUE "  NOME: ".
+           05 WRK-LD-NOME    PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                  SECTION.
+               PERFORM 0100-INICIALIZAR.
+               PERFORM 0200-PROCESSAR.
+               PERFORM 0300-FINALIZAR.
+                 GOBACK.
+       0100-INICIALIZAR                SECTION.
+           PERFORM 0105-OBTER-CAMINHO-ARQUIVO.
+           OPEN INPUT CLIENTES .
+
+           IF FS-CLIENTES NOT EQUAL 0
+             PERFORM 9000-TRATA-ERRO
+             GOBACK
+           END-IF.
+
+           OPEN OUTPUT RELATORIO .
+
+           IF FS-RELATORIO NOT EQUAL 0
+             DISPLAY "RELATORIO NAO FOI ABERTO CORRETAMENTE"
+             CLOSE CLIENTES
+             GOBACK
+           END-IF.
+
+       0200-PROCESSAR                  SECTION.
+               SORT WRK-ORDTEL ON ASCENDING KEY ORD-TEL
+                 INPUT PROCEDURE 0205-FORNECER-REGISTROS
+                 OUTPUT PROCEDURE 0206-DETECTAR-DUPLICADOS.
+
+           COPY "CAMARQP.cpy".
+       0205-FORNECER-REGISTROS          SECTION.
+               READ CLIENTES NEXT RECORD.
+
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 IF REG-STATUS NOT EQUAL 'I'
+                   MOVE REG-TEL  TO ORD-TEL
+                   MOVE REG-ID   TO ORD-ID
+                   MOVE REG-NOME TO ORD-NOME
+                   RELEASE WRK-REG-ORD
+                 END-IF
+                 READ CLIENTES NEXT RECORD
+               END-PERFORM.
+
+       0206-DETECTAR-DUPLICADOS          SECTION.
+               RETURN WRK-ORDTEL AT END MOVE "S" TO WRK-FIM-ORD.
+
+               PERFORM UNTIL WRK-FIM-ORD EQUAL "S"
+                 IF WRK-PRIMEIRO EQUAL "S"
+                   MOVE "N" TO WRK-PRIMEIRO
+                 ELSE
+                   IF ORD-TEL EQUAL WRK-ANT-TEL
+                     IF WRK-ANT-IMPRESSO EQUAL "N"
+                       MOVE WRK-ANT-TEL  TO WRK-LD-TEL
+                       MOVE WRK-ANT-ID   TO WRK-LD-ID
+                       MOVE WRK-ANT-NOME TO WRK-LD-NOME
+                       MOVE WRK-LINHA-DUPL TO REG-RELATORIO
+                       WRITE REG-RELATORIO
+                       MOVE "S" TO WRK-ANT-IMPRESSO
+                       ADD 1 TO WRK-ACUM-DUPL
+                     END-IF
+                     MOVE ORD-TEL  TO WRK-LD-TEL
+                     MOVE ORD-ID   TO WRK-LD-ID
+                     MOVE ORD-NOME TO WRK-LD-NOME
+                     MOVE WRK-LINHA-DUPL TO REG-RELATORIO
+                     WRITE REG-RELATORIO
+                     ADD 1 TO WRK-ACUM-DUPL
+                   ELSE
+                     MOVE "N" TO WRK-ANT-IMPRESSO
+                   END-IF
+                 END-IF
+                 MOVE ORD-TEL  TO WRK-ANT-TEL
+                 MOVE ORD-ID   TO WRK-ANT-ID
+                 MOVE ORD-NOME TO WRK-ANT-NOME
+                 RETURN WRK-ORDTEL AT END MOVE "S" TO WRK-FIM-ORD
+               END-PERFORM.
+
+       0300-FINALIZAR                  SECTION.
+               CLOSE CLIENTES.
+               CLOSE RELATORIO.
+               DISPLAY "TELEFONES DUPLICADOS: " WRK-ACUM-DUPL.
+               DISPLAY "FIM DE PROGRAMA ".
+               MOVE "ARQ013"      TO LOG-JOB.
+               MOVE "S"           TO LOG-STATUS.
+               MOVE WRK-ACUM-DUPL TO LOG-QTD.
+               MOVE "RELATORIO DE TELEFONES DUPLICADOS" TO LOG-MENSAGEM.
+               PERFORM 0130-REGISTRAR-LOG.
+
+
+           COPY "MSGARQ.cpy".
+           COPY "CAMLOGP.cpy".
+           COPY "BATCHLOGP.cpy".
